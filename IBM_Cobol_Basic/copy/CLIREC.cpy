@@ -0,0 +1,33 @@
+      *================================================================
+      *    CLIREC.CPY
+      *
+      *    LAYOUT DO REGISTRO MESTRE DE CLIENTES (ARQUIVO
+      *    CLIENTES-MASTER).  USADO POR TODOS OS PROGRAMAS QUE LEEM
+      *    OU ATUALIZAM O SALDO, O LIMITE DE CREDITO OU OS DADOS
+      *    CADASTRAIS DO CLIENTE, PARA QUE A LAYOUT NAO SE DESALINHE
+      *    DE UM PROGRAMA PARA O OUTRO.
+      *
+      *    CHAVE DO ARQUIVO INDEXADO: CLI-NUMERO.
+      *
+      *    CLI-ULT-SEQ-MOVIMENTO-LOTE GUARDA A SEQUENCIA (POSICAO EM
+      *    MOVDIA) DO ULTIMO MOVIMENTO NOTURNO JA PROCESSADO PARA ESTE
+      *    CLIENTE PELO ATUALIZAR-SALDO-BATCH, GRAVADA NA MESMA REWRITE
+      *    QUE ATUALIZA CLI-SALDO.  ISSO TORNA O REGISTRO DO CLIENTE,
+      *    E NAO SO O CHECKPOINT DO JOB (CHKREC.CPY), A FONTE DA VERDADE
+      *    SOBRE SE UM MOVIMENTO JA FOI APLICADO: MESMO QUE O JOB CAIA
+      *    ENTRE A REWRITE DO CLIENTE E A GRAVACAO DO CHECKPOINT, UM
+      *    RESTART NAO REAPLICA UM MOVIMENTO CUJA SEQUENCIA JA ESTEJA
+      *    REGISTRADA AQUI.  NAO E USADO PELAS TRANSACOES ONLINE.
+      *================================================================
+       01  CLI-REGISTRO.
+           05  CLI-NUMERO              PIC 9(09).
+           05  CLI-NOME                PIC X(30).
+           05  CLI-SALDO               PIC S9(09)V99 COMP-3.
+           05  CLI-LIMITE-CREDITO      PIC S9(09)V99 COMP-3.
+           05  CLI-DATA-ULT-MOVIMENTO  PIC 9(08).
+           05  CLI-STATUS              PIC X(01).
+               88  CLI-ATIVO                   VALUE 'A'.
+               88  CLI-BLOQUEADO               VALUE 'B'.
+           05  CLI-ULT-SEQ-MOVIMENTO-LOTE
+                                       PIC 9(09) VALUE ZERO.
+           05  FILLER                  PIC X(01).
