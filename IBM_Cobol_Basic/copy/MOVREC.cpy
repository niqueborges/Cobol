@@ -0,0 +1,13 @@
+      *================================================================
+      *    MOVREC.CPY
+      *
+      *    LAYOUT DO REGISTRO DE MOVIMENTO DE CONTA CORRENTE.  USADO
+      *    PELO ARQUIVO DE MOVIMENTOS NOTURNOS (BATCH) E PELOS
+      *    PROGRAMAS QUE VALIDAM/APLICAM UM MOVIMENTO CONTRA O SALDO
+      *    DO CLIENTE.
+      *================================================================
+       01  MOV-REGISTRO.
+           05  MOV-CLI-NUMERO          PIC 9(09).
+           05  MOV-VALOR               PIC S9(09)V99 COMP-3.
+           05  MOV-DATA                PIC 9(08).
+           05  FILLER                  PIC X(10).
