@@ -0,0 +1,21 @@
+      *================================================================
+      *    CHKREC.CPY
+      *
+      *    LAYOUT DO REGISTRO DE CHECKPOINT/RESTART DO PROCESSAMENTO
+      *    NOTURNO DE SALDOS (ARQUIVO RESTART).  GRAVADO A CADA
+      *    MOVIMENTO PROCESSADO PELO DRIVER BATCH PARA PERMITIR QUE UM
+      *    RERUN RETOME A PARTIR DO ULTIMO MOVIMENTO CONCLUIDO, MESMO
+      *    QUANDO HOUVER MAIS DE UM MOVIMENTO PARA O MESMO CLIENTE NO
+      *    ARQUIVO DO DIA.  CHK-ULT-SEQUENCIA (POSICAO SEQUENCIAL DO
+      *    MOVIMENTO NO ARQUIVO MOVDIA) E QUEM DECIDE QUANTOS
+      *    REGISTROS DESCARTAR NUM RESTART; CHK-ULT-CLIENTE E MANTIDO
+      *    APENAS PARA A MENSAGEM INFORMATIVA EXIBIDA AO OPERADOR.
+      *================================================================
+       01  CHK-REGISTRO.
+           05  CHK-ULT-CLIENTE         PIC 9(09).
+           05  CHK-ULT-SEQUENCIA       PIC 9(09).
+           05  CHK-DATA-EXECUCAO       PIC 9(08).
+           05  CHK-HORA-EXECUCAO       PIC 9(08).
+           05  CHK-STATUS              PIC X(01).
+               88  CHK-EM-ANDAMENTO            VALUE 'E'.
+               88  CHK-CONCLUIDO               VALUE 'C'.
