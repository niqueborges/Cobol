@@ -0,0 +1,30 @@
+      *================================================================
+      *    TXJUROS.CPY
+      *
+      *    TABELA DE FAIXAS DE JUROS SOBRE SALDO DEVEDOR, USADA PELA
+      *    ROTINA DE CALCULO DE JUROS (CALCULAR-JUROS) DE QUALQUER
+      *    PROGRAMA QUE PRECISE APLICAR JUROS SOBRE SALDO NEGATIVO.
+      *
+      *    AS FAIXAS SAO PESQUISADAS EM ORDEM, DA MENOS SEVERA PARA A
+      *    MAIS SEVERA.  TX-LIMITE-FAIXA E O MENOR SALDO (MAIS
+      *    NEGATIVO) AINDA COBERTO POR AQUELA FAIXA; TX-TAXA-MENSAL E
+      *    A TAXA DE JUROS MENSAL APLICADA SOBRE O VALOR DEVEDOR.
+      *================================================================
+       01  TX-VALORES-JUROS.
+           05  FILLER                  PIC S9(09)V99 COMP-3
+                                        VALUE -1000.00.
+           05  FILLER                  PIC S9V9(04)  COMP-3
+                                        VALUE 0.0200.
+           05  FILLER                  PIC S9(09)V99 COMP-3
+                                        VALUE -5000.00.
+           05  FILLER                  PIC S9V9(04)  COMP-3
+                                        VALUE 0.0350.
+           05  FILLER                  PIC S9(09)V99 COMP-3
+                                        VALUE -999999999.99.
+           05  FILLER                  PIC S9V9(04)  COMP-3
+                                        VALUE 0.0500.
+
+       01  TX-TABELA-JUROS REDEFINES TX-VALORES-JUROS.
+           05  TX-FAIXA OCCURS 3 TIMES.
+               10  TX-LIMITE-FAIXA     PIC S9(09)V99 COMP-3.
+               10  TX-TAXA-MENSAL      PIC S9V9(04)  COMP-3.
