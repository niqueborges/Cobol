@@ -0,0 +1,15 @@
+      *================================================================
+      *    MOVRSLT.CPY
+      *
+      *    PROTOCOLO DE LINKAGE ENTRE QUALQUER PROGRAMA CHAMADOR (HOJE
+      *    ATUALIZAR-SALDO E ATUALIZAR-SALDO-BATCH) E O SUBPROGRAMA
+      *    APLICAR-MOVIMENTO.  MANTIDO EM COPYBOOK PARA QUE OS DOIS
+      *    LADOS DA CHAMADA NUNCA FIQUEM COM LAYOUTS DIFERENTES.
+      *================================================================
+       01  MOV-RESULTADO.
+           05  MOV-SALDO-ANTERIOR      PIC S9(09)V99 COMP-3.
+           05  MOV-SALDO-POS-MOVIMENTO PIC S9(09)V99 COMP-3.
+           05  MOV-JUROS-CALCULADO     PIC S9(09)V99 COMP-3.
+           05  MOV-STATUS              PIC X(01).
+               88  MOV-APLICADO                VALUE 'A'.
+               88  MOV-REJEITADO                VALUE 'R'.
