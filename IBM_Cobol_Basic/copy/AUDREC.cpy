@@ -0,0 +1,24 @@
+      *================================================================
+      *    AUDREC.CPY
+      *
+      *    LAYOUT DO REGISTRO DO DIARIO DE AUDITORIA (ARQUIVO
+      *    AUDITLOG).  CADA REGISTRO DESCREVE UM EVENTO OCORRIDO
+      *    CONTRA O SALDO DE UM CLIENTE: O MOVIMENTO ACEITO, OS
+      *    JUROS APLICADOS, UM AJUSTE MANUAL DE SUPERVISOR OU UM
+      *    MOVIMENTO REJEITADO POR EXCEDER O LIMITE DE CREDITO.
+      *================================================================
+       01  AUD-REGISTRO.
+           05  AUD-CLI-NUMERO          PIC 9(09).
+           05  AUD-TIPO-EVENTO         PIC X(10).
+               88  AUD-EV-MOVIMENTO            VALUE 'MOVIMENTO'.
+               88  AUD-EV-JUROS                VALUE 'JUROS'.
+               88  AUD-EV-AJUSTE               VALUE 'AJUSTE'.
+               88  AUD-EV-REJEITADO            VALUE 'REJEITADO'.
+           05  AUD-VALOR-EVENTO        PIC S9(09)V99 COMP-3.
+           05  AUD-SALDO-ANTERIOR      PIC S9(09)V99 COMP-3.
+           05  AUD-SALDO-RESULTANTE    PIC S9(09)V99 COMP-3.
+           05  AUD-DATA-HORA.
+               10  AUD-DATA            PIC 9(08).
+               10  AUD-HORA            PIC 9(08).
+           05  AUD-USUARIO             PIC X(08).
+           05  AUD-MOTIVO              PIC X(40).
