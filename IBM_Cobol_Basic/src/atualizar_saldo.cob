@@ -1,27 +1,322 @@
- *Adicionar os créditos do movimento ao saldo do cliente. Se o saldo do cliente for menor que zero, calcular juros.     
-      
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ATUALIZAR-SALDO.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 SALDO-CLIENTE    PIC S9(9)V99 COMP-3 VALUE 0.
-       01 MOVIMENTO        PIC S9(9)V99 COMP-3 VALUE 0.
-
-       PROCEDURE DIVISION.
-           DISPLAY "Digite o valor do movimento: ".
-           ACCEPT MOVIMENTO.
-
-           ADD MOVIMENTO TO SALDO-CLIENTE.
-
-           IF SALDO-CLIENTE IS LESS THAN ZERO THEN
-               PERFORM CALCULAR-JUROS
-           END-IF.
-
-           DISPLAY "Saldo atualizado: " SALDO-CLIENTE.
-           STOP RUN.
-
-       CALCULAR-JUROS.
-           DISPLAY "Calculando juros para saldo negativo.".
-           *> Aqui você pode adicionar lógica para calcular os juros.
-           EXIT.
+000100* Adicionar os creditos do movimento ao saldo do cliente. Se o
+000200* saldo do cliente for menor que zero, calcular juros.
+000300*
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.     ATUALIZAR-SALDO.
+000600 AUTHOR.         EQUIPE DE CONTAS CORRENTES.
+000700 INSTALLATION.   DEPARTAMENTO DE SISTEMAS.
+000800 DATE-WRITTEN.   2019-04-11.
+000900 DATE-COMPILED.  2026-08-08.
+001000*
+001100*----------------------------------------------------------------
+001200*    HISTORICO DE ALTERACOES
+001300*----------------------------------------------------------------
+001400*    2019-04-11  EQC  VERSAO ORIGINAL - MOVIMENTO ACEITO VIA
+001500*                     ACCEPT E SALDO SO EXIBIDO EM TELA.
+001600*    2026-08-08  EQC  PASSA A LER/GRAVAR O SALDO NO ARQUIVO
+001700*                     MESTRE INDEXADO CLIENTES-MASTER (CLIMSTR),
+001800*                     PARA QUE O SALDO PERSISTA ENTRE EXECUCOES.
+001850*    2026-08-08  EQC  CALCULAR-JUROS PASSA A APLICAR JUROS DE
+001860*                     FATO, POR FAIXA DE SALDO DEVEDOR (TXJUROS).
+001870*    2026-08-08  EQC  TODO MOVIMENTO E JUROS APLICADOS PASSAM A
+001880*                     SER GRAVADOS NO DIARIO DE AUDITORIA
+001890*                     (ARQUIVO AUDITLOG) PARA CONCILIACAO.
+001892*    2026-08-08  EQC  MOVIMENTO PASSA A SER VALIDADO (SINAL,
+001894*                     FORMATO NUMERICO E FAIXA POR LANCAMENTO)
+001896*                     ANTES DE SER SOMADO AO SALDO.
+001897*    2026-08-08  EQC  A SOMA DO MOVIMENTO E O CALCULO DE JUROS
+001898*                     FORAM EXTRAIDOS PARA O SUBPROGRAMA
+001899*                     APLICAR-MOVIMENTO, PARA SEREM REUTILIZADOS
+001901*                     PELO DRIVER BATCH NOTURNO.
+001902*    2026-08-08  EQC  MOVIMENTO QUE EXCEDE O LIMITE DE CREDITO
+001903*                     DO CLIENTE PASSA A SER REJEITADO E
+001904*                     REGISTRADO NO DIARIO DE AUDITORIA, EM VEZ
+001905*                     DE SER SOMADO AO SALDO.
+001910*----------------------------------------------------------------
+002000*
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER.    IBM-370.
+002400 OBJECT-COMPUTER.    IBM-370.
+002500*
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT CLIENTES-MASTER ASSIGN TO "CLIMSTR"
+002900         ORGANIZATION IS INDEXED
+003000         ACCESS MODE IS RANDOM
+003100         RECORD KEY IS CLI-NUMERO
+003200         FILE STATUS IS WK-FS-CLIMSTR.
+003210*
+003220     SELECT ARQUIVO-AUDITORIA ASSIGN TO "AUDITLOG"
+003230         ORGANIZATION IS SEQUENTIAL
+003240         ACCESS MODE IS SEQUENTIAL
+003250         FILE STATUS IS WK-FS-AUDITLOG.
+003300*
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  CLIENTES-MASTER
+003700     LABEL RECORDS ARE STANDARD.
+003800     COPY CLIREC.
+003810*
+003820 FD  ARQUIVO-AUDITORIA
+003830     LABEL RECORDS ARE STANDARD.
+003840     COPY AUDREC.
+003900*
+004000 WORKING-STORAGE SECTION.
+004100*
+004200 77  WK-FS-CLIMSTR           PIC X(02) VALUE "00".
+004300     88  WK-FS-OK                       VALUE "00".
+004400     88  WK-FS-NAO-ENCONTRADO            VALUE "23".
+004410*
+004420 77  WK-FS-AUDITLOG          PIC X(02) VALUE "00".
+004500*
+004600 77  WK-CLI-NUMERO-INFORMADO PIC 9(09) VALUE ZERO.
+004700 77  WK-MOVIMENTO            PIC S9(09)V99 COMP-3 VALUE ZERO.
+004750 77  WK-DATA-MOVIMENTO       PIC 9(08) VALUE ZERO.
+004800*
+004810     COPY MOVRSLT.
+004820*
+004900 77  WK-SW-CLIENTE           PIC X(01) VALUE "N".
+005000     88  WK-CLIENTE-ENCONTRADO           VALUE "S".
+005100     88  WK-CLIENTE-NAO-ENCONTRADO       VALUE "N".
+005110*
+005120 77  WK-SW-MOVIMENTO         PIC X(01) VALUE "N".
+005130     88  WK-MOV-VALIDO                   VALUE "S".
+005140     88  WK-MOV-INVALIDO                 VALUE "N".
+005150*
+005160 01  WK-MOVIMENTO-ENTRADA.
+005170     05  WK-MOV-SINAL        PIC X(01).
+005180     05  WK-MOV-DIGITOS      PIC 9(09)V99.
+005190*
+005200 77  WK-MOV-VALOR-MINIMO     PIC S9(09)V99 COMP-3 VALUE -50000.00.
+005210 77  WK-MOV-VALOR-MAXIMO     PIC S9(09)V99 COMP-3 VALUE  50000.00.
+005220*
+005300 PROCEDURE DIVISION.
+005400*
+005500 0000-MAINLINE.
+005600     PERFORM 1000-INICIALIZAR
+005700         THRU 1000-INICIALIZAR-EXIT.
+005800*
+005900     IF WK-CLIENTE-ENCONTRADO
+006000         PERFORM 2000-OBTER-MOVIMENTO
+006100             THRU 2000-OBTER-MOVIMENTO-EXIT
+006200         PERFORM 3000-PROCESSAR-MOVIMENTO
+006300             THRU 3000-PROCESSAR-MOVIMENTO-EXIT
+006400     END-IF.
+006500*
+006600     PERFORM 8000-FINALIZAR
+006700         THRU 8000-FINALIZAR-EXIT.
+006800*
+006900     GO TO 9999-FIM.
+007000*
+007100 1000-INICIALIZAR.
+007200*----------------------------------------------------------------
+007300*    ABRE O ARQUIVO MESTRE E LOCALIZA O CLIENTE INFORMADO.
+007400*----------------------------------------------------------------
+007500     OPEN I-O CLIENTES-MASTER.
+007520     OPEN EXTEND ARQUIVO-AUDITORIA.
+007600*
+007700     DISPLAY "NUMERO DO CLIENTE: ".
+007800     ACCEPT WK-CLI-NUMERO-INFORMADO.
+007900*
+008000     MOVE WK-CLI-NUMERO-INFORMADO TO CLI-NUMERO.
+008100     READ CLIENTES-MASTER
+008200         INVALID KEY
+008300             DISPLAY "CLIENTE " WK-CLI-NUMERO-INFORMADO
+008400                     " NAO ENCONTRADO NO ARQUIVO MESTRE."
+008500             SET WK-CLIENTE-NAO-ENCONTRADO TO TRUE
+008600     END-READ.
+008700*
+008800     IF WK-FS-OK
+008900         SET WK-CLIENTE-ENCONTRADO TO TRUE
+009000     END-IF.
+009100*
+009200 1000-INICIALIZAR-EXIT.
+009300     EXIT.
+009400*
+009500 2000-OBTER-MOVIMENTO.
+009600*----------------------------------------------------------------
+009700*    SOLICITA O VALOR DO MOVIMENTO AO OPERADOR, REPETINDO A
+009710*    PERGUNTA ATE QUE UM VALOR NUMERICO E DENTRO DA FAIXA
+009720*    PERMITIDA POR LANCAMENTO SEJA INFORMADO.
+009800*----------------------------------------------------------------
+009810     SET WK-MOV-INVALIDO TO TRUE.
+009820     PERFORM 2100-LER-E-VALIDAR-MOVIMENTO
+009830         THRU 2100-LER-E-VALIDAR-MOVIMENTO-EXIT
+009840         UNTIL WK-MOV-VALIDO.
+010100*
+010200 2000-OBTER-MOVIMENTO-EXIT.
+010300     EXIT.
+010400*
+010410 2100-LER-E-VALIDAR-MOVIMENTO.
+010420*----------------------------------------------------------------
+010430*    LE UM MOVIMENTO NO FORMATO SINAL (+/-) SEGUIDO DE 11
+010440*    DIGITOS (9 INTEIROS E 2 DECIMAIS, SEM PONTO) E VALIDA
+010450*    FORMATO E FAIXA ANTES DE ACEITAR O VALOR.
+010460*----------------------------------------------------------------
+010470     DISPLAY "DIGITE O SINAL DO MOVIMENTO (+ OU -): ".
+010480     ACCEPT WK-MOV-SINAL.
+010490     DISPLAY "DIGITE O VALOR DO MOVIMENTO (9 INTEIROS + 2 "
+010500             "DECIMAIS, SEM PONTO, EX: 00000015000 = 150.00): ".
+010510     ACCEPT WK-MOV-DIGITOS.
+010520*
+010530     IF WK-MOV-SINAL NOT = "+" AND WK-MOV-SINAL NOT = "-"
+010540         DISPLAY "SINAL INVALIDO - DIGITE + OU -."
+010550         GO TO 2100-LER-E-VALIDAR-MOVIMENTO-EXIT
+010560     END-IF.
+010570*
+010580     IF WK-MOV-DIGITOS IS NOT NUMERIC
+010590         DISPLAY "VALOR NAO NUMERICO - TENTE NOVAMENTE."
+010600         GO TO 2100-LER-E-VALIDAR-MOVIMENTO-EXIT
+010610     END-IF.
+010620*
+010630     IF WK-MOV-SINAL = "-"
+010640         COMPUTE WK-MOVIMENTO = WK-MOV-DIGITOS * -1
+010650     ELSE
+010660         MOVE WK-MOV-DIGITOS TO WK-MOVIMENTO
+010670     END-IF.
+010680*
+010690     IF WK-MOVIMENTO < WK-MOV-VALOR-MINIMO
+010700        OR WK-MOVIMENTO > WK-MOV-VALOR-MAXIMO
+010710         DISPLAY "VALOR FORA DA FAIXA PERMITIDA POR LANCAMENTO "
+010720                 "(" WK-MOV-VALOR-MINIMO " A "
+010730                 WK-MOV-VALOR-MAXIMO ")."
+010740         GO TO 2100-LER-E-VALIDAR-MOVIMENTO-EXIT
+010750     END-IF.
+010760*
+010770     SET WK-MOV-VALIDO TO TRUE.
+010780*
+010790 2100-LER-E-VALIDAR-MOVIMENTO-EXIT.
+010800     EXIT.
+010810*
+010820 3000-PROCESSAR-MOVIMENTO.
+010830*----------------------------------------------------------------
+010840*    CHAMA O SUBPROGRAMA APLICAR-MOVIMENTO (QUE SOMA O
+010850*    MOVIMENTO E CALCULA JUROS SE NECESSARIO), GRAVA O DIARIO
+010860*    DE AUDITORIA E REGRAVA O REGISTRO NO ARQUIVO MESTRE.  A
+010870*    MESMA ROTINA E USADA PELO DRIVER BATCH NOTURNO, PARA QUE
+010880*    ONLINE E BATCH APLIQUEM A MESMA REGRA DE NEGOCIO.
+010890*----------------------------------------------------------------
+010900     ACCEPT WK-DATA-MOVIMENTO FROM DATE YYYYMMDD.
+010910*
+010920     CALL "APLICAR-MOVIMENTO" USING CLI-REGISTRO
+010930                                    WK-MOVIMENTO
+010940                                    WK-DATA-MOVIMENTO
+010950                                    MOV-RESULTADO.
+010960*
+010970     IF MOV-REJEITADO
+010980         PERFORM 4200-GRAVAR-AUDITORIA-REJEITADO
+010990             THRU 4200-GRAVAR-AUDITORIA-REJEITADO-EXIT
+011000         DISPLAY "MOVIMENTO REJEITADO: EXCEDE O LIMITE DE "
+011010                 "CREDITO DO CLIENTE " CLI-NUMERO
+011020         GO TO 3000-PROCESSAR-MOVIMENTO-EXIT
+011030     END-IF.
+011040*
+011050     PERFORM 4000-GRAVAR-AUDITORIA-MOVIMENTO
+011060         THRU 4000-GRAVAR-AUDITORIA-MOVIMENTO-EXIT.
+011070*
+011080     IF MOV-JUROS-CALCULADO IS NOT EQUAL TO ZERO
+011090         PERFORM 4100-GRAVAR-AUDITORIA-JUROS
+011100             THRU 4100-GRAVAR-AUDITORIA-JUROS-EXIT
+011110     END-IF.
+011120*
+011130     DISPLAY "SALDO ATUALIZADO: " CLI-SALDO.
+011140*
+011150     REWRITE CLI-REGISTRO
+011160         INVALID KEY
+011170             DISPLAY "ERRO AO REGRAVAR O CLIENTE "
+011180                     CLI-NUMERO " NO ARQUIVO MESTRE."
+011190     END-REWRITE.
+011200*
+011210 3000-PROCESSAR-MOVIMENTO-EXIT.
+011220     EXIT.
+011230*
+011240 4000-GRAVAR-AUDITORIA-MOVIMENTO.
+011250*----------------------------------------------------------------
+011260*    GRAVA NO DIARIO DE AUDITORIA O MOVIMENTO QUE ACABOU DE SER
+011270*    SOMADO AO SALDO DO CLIENTE.
+011280*----------------------------------------------------------------
+011290     MOVE CLI-NUMERO           TO AUD-CLI-NUMERO.
+011300     SET AUD-EV-MOVIMENTO      TO TRUE.
+011310     MOVE WK-MOVIMENTO         TO AUD-VALOR-EVENTO.
+011320     MOVE MOV-SALDO-ANTERIOR   TO AUD-SALDO-ANTERIOR.
+011330     MOVE MOV-SALDO-POS-MOVIMENTO
+011340                               TO AUD-SALDO-RESULTANTE.
+011350     MOVE SPACES               TO AUD-USUARIO.
+011360     MOVE SPACES               TO AUD-MOTIVO.
+011370*
+011380     PERFORM 4900-GRAVAR-REGISTRO-AUDITORIA
+011390         THRU 4900-GRAVAR-REGISTRO-AUDITORIA-EXIT.
+011400*
+011410 4000-GRAVAR-AUDITORIA-MOVIMENTO-EXIT.
+011420     EXIT.
+011430*
+011440 4100-GRAVAR-AUDITORIA-JUROS.
+011450*----------------------------------------------------------------
+011460*    GRAVA NO DIARIO DE AUDITORIA OS JUROS QUE ACABARAM DE SER
+011470*    DEBITADOS DO SALDO DO CLIENTE.
+011480*----------------------------------------------------------------
+011490     MOVE CLI-NUMERO           TO AUD-CLI-NUMERO.
+011500     SET AUD-EV-JUROS          TO TRUE.
+011510     MOVE MOV-JUROS-CALCULADO  TO AUD-VALOR-EVENTO.
+011520     MOVE MOV-SALDO-POS-MOVIMENTO
+011530                               TO AUD-SALDO-ANTERIOR.
+011540     MOVE CLI-SALDO            TO AUD-SALDO-RESULTANTE.
+011550     MOVE SPACES               TO AUD-USUARIO.
+011560     MOVE SPACES               TO AUD-MOTIVO.
+011570*
+011580     PERFORM 4900-GRAVAR-REGISTRO-AUDITORIA
+011590         THRU 4900-GRAVAR-REGISTRO-AUDITORIA-EXIT.
+011600*
+011610 4100-GRAVAR-AUDITORIA-JUROS-EXIT.
+011620     EXIT.
+011630*
+011640 4200-GRAVAR-AUDITORIA-REJEITADO.
+011650*----------------------------------------------------------------
+011660*    GRAVA NO DIARIO DE AUDITORIA UM MOVIMENTO REJEITADO POR
+011670*    EXCEDER O LIMITE DE CREDITO DO CLIENTE.
+011680*----------------------------------------------------------------
+011690     MOVE CLI-NUMERO           TO AUD-CLI-NUMERO.
+011700     SET AUD-EV-REJEITADO      TO TRUE.
+011710     MOVE WK-MOVIMENTO         TO AUD-VALOR-EVENTO.
+011720     MOVE MOV-SALDO-ANTERIOR   TO AUD-SALDO-ANTERIOR.
+011730     MOVE MOV-SALDO-ANTERIOR   TO AUD-SALDO-RESULTANTE.
+011740     MOVE SPACES               TO AUD-USUARIO.
+011750     MOVE "EXCEDE O LIMITE DE CREDITO DO CLIENTE"
+011760                               TO AUD-MOTIVO.
+011770*
+011780     PERFORM 4900-GRAVAR-REGISTRO-AUDITORIA
+011790         THRU 4900-GRAVAR-REGISTRO-AUDITORIA-EXIT.
+011800*
+011810 4200-GRAVAR-AUDITORIA-REJEITADO-EXIT.
+011820     EXIT.
+011830*
+011840 4900-GRAVAR-REGISTRO-AUDITORIA.
+011850*----------------------------------------------------------------
+011860*    CARIMBA DATA/HORA E GRAVA O REGISTRO DE AUDITORIA MONTADO
+011870*    PELO PARAGRAFO CHAMADOR.
+011880*----------------------------------------------------------------
+011890     ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+011900     ACCEPT AUD-HORA FROM TIME.
+011910*
+011920     WRITE AUD-REGISTRO.
+011930*
+011940     IF NOT WK-FS-AUDITLOG = "00"
+011950         DISPLAY "ERRO AO GRAVAR AUDITORIA DO CLIENTE "
+011960                 CLI-NUMERO " - FILE STATUS " WK-FS-AUDITLOG
+011970     END-IF.
+011980 4900-GRAVAR-REGISTRO-AUDITORIA-EXIT.
+011990     EXIT.
+012000*
+012010 8000-FINALIZAR.
+012020*----------------------------------------------------------------
+012030*    FECHA OS ARQUIVOS ABERTOS PELO PROGRAMA.
+012040*----------------------------------------------------------------
+012050     CLOSE CLIENTES-MASTER.
+012060     CLOSE ARQUIVO-AUDITORIA.
+012070*
+012080 8000-FINALIZAR-EXIT.
+012090     EXIT.
+012100*
+012110 9999-FIM.
+012120     STOP RUN.
