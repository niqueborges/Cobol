@@ -0,0 +1,380 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     RELATORIO-CONCILIACAO.
+000300 AUTHOR.         EQUIPE DE CONTAS CORRENTES.
+000400 INSTALLATION.   DEPARTAMENTO DE SISTEMAS.
+000500 DATE-WRITTEN.   2026-08-08.
+000600 DATE-COMPILED.  2026-08-08.
+000700*
+000800*----------------------------------------------------------------
+000900*    LE O DIARIO DE AUDITORIA (AUDITLOG) GERADO PELA ATUALIZACAO
+001000*    DE SALDO (ONLINE OU NOTURNA) E EMITE O RELATORIO DE
+001100*    CONCILIACAO DO DIA: TOTAIS DE CONTROLE POR TIPO DE EVENTO
+001200*    (MOVIMENTO, JUROS, AJUSTE DE SUPERVISOR E REJEITADO POR
+001300*    LIMITE DE CREDITO) E A RELACAO DOS EVENTOS QUE DEIXARAM O
+001400*    CLIENTE COM SALDO NEGATIVO.
+001500*
+001600*----------------------------------------------------------------
+001700*    HISTORICO DE ALTERACOES
+001800*----------------------------------------------------------------
+001900*    2026-08-08  EQC  VERSAO ORIGINAL.
+002000*----------------------------------------------------------------
+002100*
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER.    IBM-370.
+002500 OBJECT-COMPUTER.    IBM-370.
+002600*
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT ARQUIVO-AUDITORIA ASSIGN TO "AUDITLOG"
+003000         ORGANIZATION IS SEQUENTIAL
+003100         ACCESS MODE IS SEQUENTIAL
+003200         FILE STATUS IS WK-FS-AUDITLOG.
+003300*
+003400     SELECT RELATORIO ASSIGN TO "RELDIA"
+003500         ORGANIZATION IS SEQUENTIAL
+003600         ACCESS MODE IS SEQUENTIAL
+003700         FILE STATUS IS WK-FS-RELDIA.
+003800*
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100*
+004200 FD  ARQUIVO-AUDITORIA
+004300     LABEL RECORDS ARE STANDARD.
+004400     COPY AUDREC.
+004500*
+004600 FD  RELATORIO
+004700     LABEL RECORDS ARE STANDARD.
+004800 01  REL-LINHA                  PIC X(132).
+004900*
+005000 WORKING-STORAGE SECTION.
+005100*
+005200 77  WK-FS-AUDITLOG              PIC X(02) VALUE "00".
+005300     88  WK-FS-AUDITLOG-OK               VALUE "00".
+005400     88  WK-FS-FIM-AUDITORIA              VALUE "10".
+005500*
+005600 77  WK-FS-RELDIA                PIC X(02) VALUE "00".
+005700     88  WK-FS-RELDIA-OK                  VALUE "00".
+005800*
+005900 77  WK-SW-FIM-AUDITORIA         PIC X(01) VALUE "N".
+006000     88  WK-FIM-AUDITORIA                 VALUE "S".
+006100*
+006200 77  WK-DATA-RELATORIO           PIC 9(08) COMP.
+006300*
+006400 77  WK-QT-MOVIMENTOS            PIC 9(07) COMP VALUE ZERO.
+006500 77  WK-QT-JUROS                 PIC 9(07) COMP VALUE ZERO.
+006600 77  WK-QT-AJUSTES               PIC 9(07) COMP VALUE ZERO.
+006700 77  WK-QT-REJEITADOS            PIC 9(07) COMP VALUE ZERO.
+006800 77  WK-QT-SALDOS-NEGATIVOS      PIC 9(07) COMP VALUE ZERO.
+006900*
+007000 77  WK-VL-MOVIMENTOS            PIC S9(09)V99 COMP-3 VALUE ZERO.
+007100 77  WK-VL-JUROS                 PIC S9(09)V99 COMP-3 VALUE ZERO.
+007200 77  WK-VL-AJUSTES               PIC S9(09)V99 COMP-3 VALUE ZERO.
+007300 77  WK-VL-REJEITADOS            PIC S9(09)V99 COMP-3 VALUE ZERO.
+007310*
+007320 77  WK-MAX-CLIENTES-NEGATIVOS   PIC 9(05) COMP VALUE 2000.
+007330 77  WK-QT-CLIENTES-NEGATIVOS    PIC 9(07) COMP VALUE ZERO.
+007331 77  WK-QT-CLIENTES-NEGATIVOS-TAB
+007332                                 PIC 9(05) COMP VALUE ZERO.
+007340 77  WK-SW-CLIENTE-JA-LISTADO    PIC X(01) VALUE "N".
+007350     88  WK-CLIENTE-JA-LISTADO             VALUE "S".
+007360*
+007370 01  WK-TABELA-CLIENTES-NEGATIVOS.
+007380     05  WK-CLI-NEG-ENTRADA      OCCURS 2000 TIMES
+007381                                 INDEXED BY WK-IX-CLI-NEG.
+007390         10  WK-CLI-NEG-NUMERO   PIC 9(09) VALUE ZERO.
+007400*
+007401 01  WK-CABECALHO-LISTA-NEGATIVOS.
+007402     05  FILLER                  PIC X(54)
+007403         VALUE "LISTA DE CONTAS QUE FICARAM COM SALDO NEGATIVO NO
+007404-    "DIA:".
+007405     05  FILLER                  PIC X(78) VALUE SPACES.
+007406*
+007407 01  WK-LINHA-CLI-NEGATIVO.
+007408     05  FILLER                  PIC X(04) VALUE SPACES.
+007409     05  LSTNEG-CLIENTE          PIC ZZZZZZZZ9.
+007410     05  FILLER                  PIC X(119) VALUE SPACES.
+007411*
+007500 01  WK-CABECALHO.
+007600     05  FILLER                  PIC X(36)
+007700             VALUE "RELATORIO DE CONCILIACAO DIARIA - ".
+007800     05  CAB-DATA                PIC 9(08).
+007900     05  FILLER                  PIC X(88) VALUE SPACES.
+008000*
+008100 01  WK-LINHA-BRANCO             PIC X(132) VALUE SPACES.
+008200*
+008300 01  WK-CABECALHO-DETALHE.
+008400     05  FILLER                  PIC X(12) VALUE "CLIENTE".
+008500     05  FILLER                  PIC X(12) VALUE "EVENTO".
+008600     05  FILLER                  PIC X(16) VALUE "VALOR".
+008700     05  FILLER                  PIC X(16) VALUE "SALDO RESULT.".
+008800     05  FILLER                  PIC X(76) VALUE SPACES.
+008900*
+009000 01  WK-DETALHE.
+009100     05  DET-CLIENTE             PIC ZZZZZZZZ9.
+009200     05  FILLER                  PIC X(03) VALUE SPACES.
+009300     05  DET-TIPO                PIC X(10).
+009400     05  FILLER                  PIC X(02) VALUE SPACES.
+009500     05  DET-VALOR               PIC -ZZZZZZZZ9.99.
+009600     05  FILLER                  PIC X(02) VALUE SPACES.
+009700     05  DET-SALDO               PIC -ZZZZZZZZ9.99.
+009800     05  FILLER                  PIC X(78) VALUE SPACES.
+009900*
+010000 01  WK-TOTAL-LINHA.
+010100     05  TOT-DESCRICAO           PIC X(32).
+010200     05  TOT-QUANTIDADE          PIC Z,ZZZ,ZZ9.
+010300     05  FILLER                  PIC X(03) VALUE SPACES.
+010400     05  FILLER                  PIC X(08) VALUE "VALOR: ".
+010500     05  TOT-VALOR               PIC -ZZZZZZZZ9.99.
+010600     05  FILLER                  PIC X(67) VALUE SPACES.
+010700*
+010800 PROCEDURE DIVISION.
+010900*
+011000 0000-MAINLINE.
+011100     PERFORM 1000-INICIALIZAR
+011200         THRU 1000-INICIALIZAR-EXIT.
+011300*
+011400     PERFORM 2000-PROCESSAR-REGISTRO
+011500         THRU 2000-PROCESSAR-REGISTRO-EXIT
+011600         UNTIL WK-FIM-AUDITORIA.
+011700*
+011800     PERFORM 3000-EMITIR-TOTAIS
+011900         THRU 3000-EMITIR-TOTAIS-EXIT.
+012000*
+012100     PERFORM 8000-FINALIZAR
+012200         THRU 8000-FINALIZAR-EXIT.
+012300*
+012400     GO TO 9999-FIM.
+012500*
+012600 1000-INICIALIZAR.
+012700*----------------------------------------------------------------
+012800*    ABRE O DIARIO DE AUDITORIA PARA LEITURA E O RELATORIO PARA
+012900*    ESCRITA, EMITE O CABECALHO E LE O PRIMEIRO REGISTRO.
+013000*----------------------------------------------------------------
+013100     OPEN INPUT  ARQUIVO-AUDITORIA.
+013200     OPEN OUTPUT RELATORIO.
+013300*
+013400     ACCEPT WK-DATA-RELATORIO FROM DATE YYYYMMDD.
+013500     MOVE WK-DATA-RELATORIO  TO CAB-DATA.
+013600     MOVE WK-CABECALHO       TO REL-LINHA.
+013700     WRITE REL-LINHA.
+013800     MOVE WK-LINHA-BRANCO    TO REL-LINHA.
+013900     WRITE REL-LINHA.
+014000     MOVE WK-CABECALHO-DETALHE TO REL-LINHA.
+014100     WRITE REL-LINHA.
+014200*
+014300     PERFORM 2900-LER-AUDITORIA
+014400         THRU 2900-LER-AUDITORIA-EXIT.
+014500*
+014600 1000-INICIALIZAR-EXIT.
+014700     EXIT.
+014800*
+014900 2000-PROCESSAR-REGISTRO.
+015000*----------------------------------------------------------------
+015100*    CLASSIFICA O REGISTRO DE AUDITORIA CORRENTE, ACUMULA OS
+015200*    TOTAIS DE CONTROLE E, QUANDO O EVENTO DEIXOU O CLIENTE COM
+015300*    SALDO NEGATIVO, IMPRIME A LINHA DE DETALHE E REGISTRA O
+015310*    CLIENTE NA LISTA DE CONTAS DISTINTAS QUE FICARAM NEGATIVAS.
+015400*----------------------------------------------------------------
+015500     EVALUATE TRUE
+015600         WHEN AUD-EV-MOVIMENTO
+015700             ADD 1              TO WK-QT-MOVIMENTOS
+015800             ADD AUD-VALOR-EVENTO TO WK-VL-MOVIMENTOS
+015900         WHEN AUD-EV-JUROS
+016000             ADD 1              TO WK-QT-JUROS
+016100             ADD AUD-VALOR-EVENTO TO WK-VL-JUROS
+016200         WHEN AUD-EV-AJUSTE
+016300             ADD 1              TO WK-QT-AJUSTES
+016400             ADD AUD-VALOR-EVENTO TO WK-VL-AJUSTES
+016500         WHEN AUD-EV-REJEITADO
+016600             ADD 1              TO WK-QT-REJEITADOS
+016700             ADD AUD-VALOR-EVENTO TO WK-VL-REJEITADOS
+016800     END-EVALUATE.
+016900*
+017000     IF AUD-SALDO-RESULTANTE IS LESS THAN ZERO
+017100         ADD 1 TO WK-QT-SALDOS-NEGATIVOS
+017150         PERFORM 2150-REGISTRAR-CLIENTE-NEGATIVO
+017160             THRU 2150-REGISTRAR-CLIENTE-NEGATIVO-EXIT
+017200         PERFORM 2100-IMPRIMIR-DETALHE
+017300             THRU 2100-IMPRIMIR-DETALHE-EXIT
+017400     END-IF.
+017500*
+017600     PERFORM 2900-LER-AUDITORIA
+017700         THRU 2900-LER-AUDITORIA-EXIT.
+017800*
+017900 2000-PROCESSAR-REGISTRO-EXIT.
+018000     EXIT.
+018100*
+018110 2150-REGISTRAR-CLIENTE-NEGATIVO.
+018120*----------------------------------------------------------------
+018130*    PROCURA O CLIENTE CORRENTE NA TABELA DE CONTAS QUE JA
+018140*    FICARAM NEGATIVAS HOJE; SE FOR A PRIMEIRA VEZ QUE ESTA
+018150*    CONTA APARECE, ACRESCENTA-A A TABELA E CONTA-A COMO UMA
+018160*    CONTA DISTINTA, EVITANDO QUE VARIOS EVENTOS DO MESMO
+018170*    CLIENTE NO MESMO DIA INFLEM A CONTAGEM DE CONTAS.
+018180*----------------------------------------------------------------
+018190     MOVE "N" TO WK-SW-CLIENTE-JA-LISTADO.
+018195     SET WK-IX-CLI-NEG TO 1.
+018196     SEARCH WK-CLI-NEG-ENTRADA
+018197         AT END
+018198             CONTINUE
+018199         WHEN WK-CLI-NEG-NUMERO (WK-IX-CLI-NEG) = AUD-CLI-NUMERO
+018200             SET WK-CLIENTE-JA-LISTADO TO TRUE
+018201     END-SEARCH.
+018202*
+018203     IF NOT WK-CLIENTE-JA-LISTADO
+018204         ADD 1 TO WK-QT-CLIENTES-NEGATIVOS
+018205         IF WK-QT-CLIENTES-NEGATIVOS <= WK-MAX-CLIENTES-NEGATIVOS
+018206             SET WK-IX-CLI-NEG TO WK-QT-CLIENTES-NEGATIVOS
+018207             MOVE AUD-CLI-NUMERO
+018208                 TO WK-CLI-NEG-NUMERO (WK-IX-CLI-NEG)
+018209         ELSE
+018210             DISPLAY "AVISO: TABELA DE CONTAS NEGATIVAS CHEIA "
+018211                     "- CONTAGEM DE CONTAS DISTINTAS PODE "
+018212                     "FICAR INCOMPLETA."
+018213         END-IF
+018214     END-IF.
+018215*
+018216 2150-REGISTRAR-CLIENTE-NEGATIVO-EXIT.
+018217     EXIT.
+018218*
+018220 2100-IMPRIMIR-DETALHE.
+018230*----------------------------------------------------------------
+018240*    IMPRIME UMA LINHA DE DETALHE PARA UM EVENTO QUE DEIXOU O
+018250*    CLIENTE COM SALDO NEGATIVO.
+018260*----------------------------------------------------------------
+018270     MOVE AUD-CLI-NUMERO         TO DET-CLIENTE.
+018280     MOVE AUD-TIPO-EVENTO        TO DET-TIPO.
+018290     MOVE AUD-VALOR-EVENTO       TO DET-VALOR.
+018300     MOVE AUD-SALDO-RESULTANTE   TO DET-SALDO.
+018310     MOVE WK-DETALHE             TO REL-LINHA.
+018320     WRITE REL-LINHA.
+018330*
+018340 2100-IMPRIMIR-DETALHE-EXIT.
+018350     EXIT.
+018360*
+018370 2900-LER-AUDITORIA.
+018380*----------------------------------------------------------------
+018390*    LE O PROXIMO REGISTRO DO DIARIO DE AUDITORIA.
+018400*----------------------------------------------------------------
+018410     READ ARQUIVO-AUDITORIA
+018420         AT END
+018430             SET WK-FIM-AUDITORIA TO TRUE
+018440     END-READ.
+018450*
+018460 2900-LER-AUDITORIA-EXIT.
+018470     EXIT.
+018480*
+018490 3000-EMITIR-TOTAIS.
+018500*----------------------------------------------------------------
+018510*    IMPRIME OS TOTAIS DE CONTROLE POR TIPO DE EVENTO E A
+018520*    QUANTIDADE DE EVENTOS QUE RESULTARAM EM SALDO NEGATIVO.
+018530*----------------------------------------------------------------
+018540     MOVE WK-LINHA-BRANCO        TO REL-LINHA.
+018550     WRITE REL-LINHA.
+018560*
+018570     MOVE "TOTAL DE MOVIMENTOS ACEITOS.: "
+018580                                 TO TOT-DESCRICAO.
+018590     MOVE WK-QT-MOVIMENTOS       TO TOT-QUANTIDADE.
+018600     MOVE WK-VL-MOVIMENTOS       TO TOT-VALOR.
+018610     MOVE WK-TOTAL-LINHA         TO REL-LINHA.
+018620     WRITE REL-LINHA.
+018630*
+018640     MOVE "TOTAL DE JUROS DEBITADOS....: "
+018650                                 TO TOT-DESCRICAO.
+018660     MOVE WK-QT-JUROS            TO TOT-QUANTIDADE.
+018670     MOVE WK-VL-JUROS            TO TOT-VALOR.
+018680     MOVE WK-TOTAL-LINHA         TO REL-LINHA.
+018690     WRITE REL-LINHA.
+018700*
+018710     MOVE "TOTAL DE AJUSTES DE SUPERVISOR: "
+018720                                 TO TOT-DESCRICAO.
+018730     MOVE WK-QT-AJUSTES          TO TOT-QUANTIDADE.
+018740     MOVE WK-VL-AJUSTES          TO TOT-VALOR.
+018750     MOVE WK-TOTAL-LINHA         TO REL-LINHA.
+018760     WRITE REL-LINHA.
+018770*
+018780     MOVE "TOTAL DE MOVIMENTOS REJEITADOS: "
+018790                                 TO TOT-DESCRICAO.
+018800     MOVE WK-QT-REJEITADOS       TO TOT-QUANTIDADE.
+018810     MOVE WK-VL-REJEITADOS       TO TOT-VALOR.
+018820     MOVE WK-TOTAL-LINHA         TO REL-LINHA.
+018830     WRITE REL-LINHA.
+018840*
+018850     MOVE "EVENTOS COM SALDO NEGATIVO..: "
+018860                                 TO TOT-DESCRICAO.
+018870     MOVE WK-QT-SALDOS-NEGATIVOS TO TOT-QUANTIDADE.
+018880     MOVE ZERO                   TO TOT-VALOR.
+018890     MOVE WK-TOTAL-LINHA         TO REL-LINHA.
+018900     WRITE REL-LINHA.
+018901*
+018902     MOVE "CONTAS NEGATIVAS DISTINTAS..: "
+018903                                 TO TOT-DESCRICAO.
+018904     MOVE WK-QT-CLIENTES-NEGATIVOS
+018905                                 TO TOT-QUANTIDADE.
+018906     MOVE ZERO                   TO TOT-VALOR.
+018907     MOVE WK-TOTAL-LINHA         TO REL-LINHA.
+018908     WRITE REL-LINHA.
+018909*
+018911     IF WK-QT-CLIENTES-NEGATIVOS > ZERO
+018912         PERFORM 3100-LISTAR-CLIENTES-NEGATIVOS
+018913             THRU 3100-LISTAR-CLIENTES-NEGATIVOS-EXIT
+018914     END-IF.
+018915*
+018920 3000-EMITIR-TOTAIS-EXIT.
+018930     EXIT.
+018940*
+018941 3100-LISTAR-CLIENTES-NEGATIVOS.
+018942*----------------------------------------------------------------
+018943*    IMPRIME, UMA VEZ CADA, O NUMERO DE TODAS AS CONTAS QUE
+018944*    FICARAM NEGATIVAS NO DIA - A LISTA PROPRIAMENTE DITA QUE
+018945*    ACOMPANHA A CONTAGEM DE CONTAS DISTINTAS ACIMA.  A CONTAGEM
+018946*    EM WK-QT-CLIENTES-NEGATIVOS PODE SUPERAR O TAMANHO DA
+018947*    TABELA (VEJA O AVISO EM 2150-REGISTRAR-CLIENTE-NEGATIVO);
+018948*    O LACO ABAIXO PERCORRE NO MAXIMO AS ENTRADAS REALMENTE
+018949*    GRAVADAS NA TABELA, NUNCA A CONTAGEM CRUA.
+018950*----------------------------------------------------------------
+018951     IF WK-QT-CLIENTES-NEGATIVOS > WK-MAX-CLIENTES-NEGATIVOS
+018952         MOVE WK-MAX-CLIENTES-NEGATIVOS
+018953                                  TO WK-QT-CLIENTES-NEGATIVOS-TAB
+018954     ELSE
+018955         MOVE WK-QT-CLIENTES-NEGATIVOS
+018956                                  TO WK-QT-CLIENTES-NEGATIVOS-TAB
+018957     END-IF.
+018958*
+018959     MOVE WK-LINHA-BRANCO             TO REL-LINHA.
+018960     WRITE REL-LINHA.
+018961     MOVE WK-CABECALHO-LISTA-NEGATIVOS TO REL-LINHA.
+018962     WRITE REL-LINHA.
+018963*
+018964     PERFORM 3150-IMPRIMIR-CLIENTE-NEGATIVO
+018965         THRU 3150-IMPRIMIR-CLIENTE-NEGATIVO-EXIT
+018966         VARYING WK-IX-CLI-NEG FROM 1 BY 1
+018967         UNTIL WK-IX-CLI-NEG > WK-QT-CLIENTES-NEGATIVOS-TAB.
+018968*
+018969 3100-LISTAR-CLIENTES-NEGATIVOS-EXIT.
+018970     EXIT.
+018971*
+018972 3150-IMPRIMIR-CLIENTE-NEGATIVO.
+018973*----------------------------------------------------------------
+018974*    IMPRIME UMA LINHA DA LISTA PARA A CONTA CORRENTE DA TABELA.
+018975*----------------------------------------------------------------
+018976     MOVE WK-CLI-NEG-NUMERO (WK-IX-CLI-NEG) TO LSTNEG-CLIENTE.
+018977     MOVE WK-LINHA-CLI-NEGATIVO             TO REL-LINHA.
+018978     WRITE REL-LINHA.
+018979*
+018980 3150-IMPRIMIR-CLIENTE-NEGATIVO-EXIT.
+018981     EXIT.
+018982*
+018983 8000-FINALIZAR.
+018984*----------------------------------------------------------------
+018985*    FECHA OS ARQUIVOS UTILIZADOS PELO RELATORIO.
+018986*----------------------------------------------------------------
+018987     CLOSE ARQUIVO-AUDITORIA.
+018988     CLOSE RELATORIO.
+018989*
+018990 8000-FINALIZAR-EXIT.
+018991     EXIT.
+018992*
+018993 9999-FIM.
+018994     STOP RUN.
