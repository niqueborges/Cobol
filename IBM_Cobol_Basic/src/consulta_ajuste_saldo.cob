@@ -0,0 +1,310 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     CONSULTA-AJUSTE-SALDO.
+000300 AUTHOR.         EQUIPE DE CONTAS CORRENTES.
+000400 INSTALLATION.   DEPARTAMENTO DE SISTEMAS.
+000500 DATE-WRITTEN.   2026-08-08.
+000600 DATE-COMPILED.  2026-08-08.
+000700*
+000800*----------------------------------------------------------------
+000900*    TRANSACAO ONLINE DE CONSULTA DE SALDO DO CLIENTE, COM
+001000*    OPCAO DE AJUSTE MANUAL POR UM SUPERVISOR (CORRECAO DE
+001100*    SALDO QUE NAO PASSA PELA VALIDACAO NORMAL DE LIMITE DE
+001200*    CREDITO DE APLICAR-MOVIMENTO, POIS E JUSTAMENTE UMA
+001300*    EXCECAO AUTORIZADA A ESSA REGRA).  TODO AJUSTE E GRAVADO
+001400*    NO DIARIO DE AUDITORIA COM A MATRICULA DO SUPERVISOR E O
+001500*    MOTIVO INFORMADO, PARA CONFERENCIA POSTERIOR.
+001600*
+001700*    CADA EXECUCAO ATENDE UMA UNICA CONSULTA (UM CLIENTE), DA
+001800*    MESMA FORMA QUE ATUALIZAR-SALDO ATENDE UM UNICO MOVIMENTO
+001900*    POR EXECUCAO.
+002000*----------------------------------------------------------------
+002100*    HISTORICO DE ALTERACOES
+002200*----------------------------------------------------------------
+002300*    2026-08-08  EQC  VERSAO ORIGINAL.
+002400*----------------------------------------------------------------
+002500*
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER.    IBM-370.
+002900 OBJECT-COMPUTER.    IBM-370.
+003000*
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT CLIENTES-MASTER ASSIGN TO "CLIMSTR"
+003400         ORGANIZATION IS INDEXED
+003500         ACCESS MODE IS RANDOM
+003600         RECORD KEY IS CLI-NUMERO
+003700         FILE STATUS IS WK-FS-CLIMSTR.
+003800*
+003900     SELECT ARQUIVO-AUDITORIA ASSIGN TO "AUDITLOG"
+004000         ORGANIZATION IS SEQUENTIAL
+004100         ACCESS MODE IS SEQUENTIAL
+004200         FILE STATUS IS WK-FS-AUDITLOG.
+004300*
+004400 DATA DIVISION.
+004500 FILE SECTION.
+004600 FD  CLIENTES-MASTER
+004700     LABEL RECORDS ARE STANDARD.
+004800     COPY CLIREC.
+004900*
+005000 FD  ARQUIVO-AUDITORIA
+005100     LABEL RECORDS ARE STANDARD.
+005200     COPY AUDREC.
+005300*
+005400 WORKING-STORAGE SECTION.
+005500*
+005600 77  WK-FS-CLIMSTR               PIC X(02) VALUE "00".
+005700     88  WK-FS-OK                            VALUE "00".
+005800     88  WK-FS-NAO-ENCONTRADO                VALUE "23".
+005900*
+006000 77  WK-FS-AUDITLOG              PIC X(02) VALUE "00".
+006100*
+006200 77  WK-CLI-NUMERO-INFORMADO     PIC 9(09) VALUE ZERO.
+006300*
+006400 77  WK-SW-CLIENTE               PIC X(01) VALUE "N".
+006500     88  WK-CLIENTE-ENCONTRADO                VALUE "S".
+006600     88  WK-CLIENTE-NAO-ENCONTRADO            VALUE "N".
+006700*
+006800 77  WK-SW-CONFIRMA-AJUSTE       PIC X(01) VALUE "N".
+006900     88  WK-CONFIRMA-AJUSTE-SIM               VALUE "S".
+007000     88  WK-CONFIRMA-AJUSTE-NAO               VALUE "N".
+007100*
+007200 77  WK-SW-AJUSTE                PIC X(01) VALUE "N".
+007300     88  WK-AJU-VALIDO                        VALUE "S".
+007400     88  WK-AJU-INVALIDO                      VALUE "N".
+007500*
+007600 01  WK-AJUSTE-ENTRADA.
+007700     05  WK-AJU-SINAL            PIC X(01).
+007800     05  WK-AJU-DIGITOS          PIC 9(09)V99.
+007900*
+008000 77  WK-VL-AJUSTE                PIC S9(09)V99 COMP-3 VALUE ZERO.
+008100 77  WK-AJU-VALOR-MINIMO   PIC S9(09)V99 COMP-3 VALUE -100000.00.
+008200 77  WK-AJU-VALOR-MAXIMO   PIC S9(09)V99 COMP-3 VALUE  100000.00.
+008300*
+008400 77  WK-SALDO-ANTERIOR-AJUSTE    PIC S9(09)V99 COMP-3 VALUE ZERO.
+008500 77  WK-DATA-AJUSTE              PIC 9(08) VALUE ZERO.
+008600 77  WK-SUPERVISOR-ID            PIC X(08) VALUE SPACES.
+008700 77  WK-MOTIVO-AJUSTE            PIC X(40) VALUE SPACES.
+008800*
+008900 PROCEDURE DIVISION.
+009000*
+009100 0000-MAINLINE.
+009200     PERFORM 1000-INICIALIZAR
+009300         THRU 1000-INICIALIZAR-EXIT.
+009400*
+009500     IF WK-CLIENTE-ENCONTRADO
+009600         PERFORM 2000-EXIBIR-CLIENTE
+009700             THRU 2000-EXIBIR-CLIENTE-EXIT
+009800         PERFORM 3000-OBTER-DECISAO-AJUSTE
+009900             THRU 3000-OBTER-DECISAO-AJUSTE-EXIT
+010000         IF WK-CONFIRMA-AJUSTE-SIM
+010100             PERFORM 4000-OBTER-AJUSTE
+010200                 THRU 4000-OBTER-AJUSTE-EXIT
+010300             PERFORM 5000-APLICAR-AJUSTE
+010400                 THRU 5000-APLICAR-AJUSTE-EXIT
+010500         END-IF
+010600     END-IF.
+010700*
+010800     PERFORM 8000-FINALIZAR
+010900         THRU 8000-FINALIZAR-EXIT.
+011000*
+011100     GO TO 9999-FIM.
+011200*
+011300 1000-INICIALIZAR.
+011400*----------------------------------------------------------------
+011500*    ABRE O ARQUIVO MESTRE E O DIARIO DE AUDITORIA E LOCALIZA O
+011600*    CLIENTE INFORMADO PARA CONSULTA.
+011700*----------------------------------------------------------------
+011800     OPEN I-O CLIENTES-MASTER.
+011900     OPEN EXTEND ARQUIVO-AUDITORIA.
+012000*
+012100     DISPLAY "NUMERO DO CLIENTE: ".
+012200     ACCEPT WK-CLI-NUMERO-INFORMADO.
+012300*
+012400     MOVE WK-CLI-NUMERO-INFORMADO TO CLI-NUMERO.
+012500     READ CLIENTES-MASTER
+012600         INVALID KEY
+012700             DISPLAY "CLIENTE " WK-CLI-NUMERO-INFORMADO
+012800                     " NAO ENCONTRADO NO ARQUIVO MESTRE."
+012900             SET WK-CLIENTE-NAO-ENCONTRADO TO TRUE
+013000     END-READ.
+013100*
+013200     IF WK-FS-OK
+013300         SET WK-CLIENTE-ENCONTRADO TO TRUE
+013400     END-IF.
+013500*
+013600 1000-INICIALIZAR-EXIT.
+013700     EXIT.
+013800*
+013900 2000-EXIBIR-CLIENTE.
+014000*----------------------------------------------------------------
+014100*    EXIBE OS DADOS DO CLIENTE PARA O OPERADOR DA CONSULTA.
+014200*----------------------------------------------------------------
+014300     DISPLAY "-------------------------------------------------".
+014400     DISPLAY "CLIENTE...........: " CLI-NUMERO.
+014500     DISPLAY "NOME..............: " CLI-NOME.
+014600     DISPLAY "SALDO ATUAL.......: " CLI-SALDO.
+014700     DISPLAY "LIMITE DE CREDITO.: " CLI-LIMITE-CREDITO.
+014800     DISPLAY "STATUS............: " CLI-STATUS.
+014900     DISPLAY "ULTIMO MOVIMENTO..: " CLI-DATA-ULT-MOVIMENTO.
+015000     DISPLAY "-------------------------------------------------".
+015100*
+015200 2000-EXIBIR-CLIENTE-EXIT.
+015300     EXIT.
+015400*
+015500 3000-OBTER-DECISAO-AJUSTE.
+015600*----------------------------------------------------------------
+015700*    PERGUNTA AO OPERADOR SE UM AJUSTE DE SUPERVISOR DEVE SER
+015800*    REGISTRADO PARA ESTE CLIENTE.
+015900*----------------------------------------------------------------
+016000     DISPLAY "REGISTRAR AJUSTE DE SUPERVISOR PARA ESTE CLIENTE "
+016100             "(S/N)? ".
+016200     ACCEPT WK-SW-CONFIRMA-AJUSTE.
+016300*
+016400 3000-OBTER-DECISAO-AJUSTE-EXIT.
+016500     EXIT.
+016600*
+016700 4000-OBTER-AJUSTE.
+016800*----------------------------------------------------------------
+016900*    SOLICITA O VALOR DO AJUSTE, A MATRICULA DO SUPERVISOR
+017000*    RESPONSAVEL E O MOTIVO DO AJUSTE.
+017100*----------------------------------------------------------------
+017200     SET WK-AJU-INVALIDO TO TRUE.
+017300     PERFORM 4100-LER-E-VALIDAR-AJUSTE
+017400         THRU 4100-LER-E-VALIDAR-AJUSTE-EXIT
+017500         UNTIL WK-AJU-VALIDO.
+017600*
+017700     MOVE SPACES TO WK-SUPERVISOR-ID.
+017800     PERFORM 4200-LER-SUPERVISOR
+017900         THRU 4200-LER-SUPERVISOR-EXIT
+018000         UNTIL WK-SUPERVISOR-ID IS NOT EQUAL TO SPACES.
+018100*
+018200     DISPLAY "MOTIVO DO AJUSTE: ".
+018300     ACCEPT WK-MOTIVO-AJUSTE.
+018400*
+018500 4000-OBTER-AJUSTE-EXIT.
+018600     EXIT.
+018700*
+018800 4100-LER-E-VALIDAR-AJUSTE.
+018900*----------------------------------------------------------------
+019000*    LE O VALOR DO AJUSTE NO FORMATO SINAL (+/-) SEGUIDO DE 11
+019100*    DIGITOS (9 INTEIROS E 2 DECIMAIS, SEM PONTO) E VALIDA
+019200*    FORMATO E FAIXA ANTES DE ACEITAR O VALOR.
+019300*----------------------------------------------------------------
+019400     DISPLAY "DIGITE O SINAL DO AJUSTE (+ OU -): ".
+019500     ACCEPT WK-AJU-SINAL.
+019600     DISPLAY "DIGITE O VALOR DO AJUSTE (9 INTEIROS + 2 DECIMAIS, "
+019700             "SEM PONTO, EX: 00000015000 = 150.00): ".
+019800     ACCEPT WK-AJU-DIGITOS.
+019900*
+020000     IF WK-AJU-SINAL NOT = "+" AND WK-AJU-SINAL NOT = "-"
+020100         DISPLAY "SINAL INVALIDO - DIGITE + OU -."
+020200         GO TO 4100-LER-E-VALIDAR-AJUSTE-EXIT
+020300     END-IF.
+020400*
+020500     IF WK-AJU-DIGITOS IS NOT NUMERIC
+020600         DISPLAY "VALOR NAO NUMERICO - TENTE NOVAMENTE."
+020700         GO TO 4100-LER-E-VALIDAR-AJUSTE-EXIT
+020800     END-IF.
+020900*
+021000     IF WK-AJU-SINAL = "-"
+021100         COMPUTE WK-VL-AJUSTE = WK-AJU-DIGITOS * -1
+021200     ELSE
+021300         MOVE WK-AJU-DIGITOS TO WK-VL-AJUSTE
+021400     END-IF.
+021500*
+021600     IF WK-VL-AJUSTE < WK-AJU-VALOR-MINIMO
+021700        OR WK-VL-AJUSTE > WK-AJU-VALOR-MAXIMO
+021800         DISPLAY "VALOR FORA DA FAIXA PERMITIDA POR AJUSTE "
+021900                 "(" WK-AJU-VALOR-MINIMO " A "
+022000                 WK-AJU-VALOR-MAXIMO ")."
+022100         GO TO 4100-LER-E-VALIDAR-AJUSTE-EXIT
+022200     END-IF.
+022300*
+022400     SET WK-AJU-VALIDO TO TRUE.
+022500*
+022600 4100-LER-E-VALIDAR-AJUSTE-EXIT.
+022700     EXIT.
+022800*
+022900 4200-LER-SUPERVISOR.
+023000*----------------------------------------------------------------
+023100*    SOLICITA A MATRICULA DO SUPERVISOR RESPONSAVEL PELO AJUSTE;
+023200*    NAO ACEITA MATRICULA EM BRANCO.
+023300*----------------------------------------------------------------
+023400     DISPLAY "MATRICULA DO SUPERVISOR: ".
+023500     ACCEPT WK-SUPERVISOR-ID.
+023600*
+023700     IF WK-SUPERVISOR-ID EQUAL TO SPACES
+023800         DISPLAY "MATRICULA DO SUPERVISOR E OBRIGATORIA."
+023900     END-IF.
+024000*
+024100 4200-LER-SUPERVISOR-EXIT.
+024200     EXIT.
+024300*
+024400 5000-APLICAR-AJUSTE.
+024500*----------------------------------------------------------------
+024600*    APLICA O AJUSTE DIRETAMENTE NO SALDO DO CLIENTE (SEM
+024700*    PASSAR PELA VERIFICACAO DE LIMITE DE CREDITO, POIS TRATA-SE
+024800*    DE UMA CORRECAO AUTORIZADA PELO SUPERVISOR), GRAVA O
+024900*    REGISTRO DE AUDITORIA E REGRAVA O CLIENTE NO ARQUIVO
+025000*    MESTRE.
+025100*----------------------------------------------------------------
+025200     MOVE CLI-SALDO TO WK-SALDO-ANTERIOR-AJUSTE.
+025300     ADD WK-VL-AJUSTE TO CLI-SALDO.
+025400*
+025500     ACCEPT WK-DATA-AJUSTE FROM DATE YYYYMMDD.
+025600     MOVE WK-DATA-AJUSTE TO CLI-DATA-ULT-MOVIMENTO.
+025700*
+025800     DISPLAY "SALDO AJUSTADO: " CLI-SALDO.
+025900*
+026000     PERFORM 6000-GRAVAR-AUDITORIA-AJUSTE
+026100         THRU 6000-GRAVAR-AUDITORIA-AJUSTE-EXIT.
+026200*
+026300     REWRITE CLI-REGISTRO
+026400         INVALID KEY
+026500             DISPLAY "ERRO AO REGRAVAR O CLIENTE "
+026600                     CLI-NUMERO " NO ARQUIVO MESTRE."
+026700     END-REWRITE.
+026800*
+026900 5000-APLICAR-AJUSTE-EXIT.
+027000     EXIT.
+027100*
+027200 6000-GRAVAR-AUDITORIA-AJUSTE.
+027300*----------------------------------------------------------------
+027400*    GRAVA NO DIARIO DE AUDITORIA O AJUSTE DE SUPERVISOR, COM A
+027500*    MATRICULA DE QUEM AUTORIZOU E O MOTIVO INFORMADO.
+027600*----------------------------------------------------------------
+027700     MOVE CLI-NUMERO             TO AUD-CLI-NUMERO.
+027800     SET AUD-EV-AJUSTE           TO TRUE.
+027900     MOVE WK-VL-AJUSTE           TO AUD-VALOR-EVENTO.
+028000     MOVE WK-SALDO-ANTERIOR-AJUSTE
+028100                                 TO AUD-SALDO-ANTERIOR.
+028200     MOVE CLI-SALDO              TO AUD-SALDO-RESULTANTE.
+028300     MOVE WK-SUPERVISOR-ID       TO AUD-USUARIO.
+028400     MOVE WK-MOTIVO-AJUSTE       TO AUD-MOTIVO.
+028500*
+028600     ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+028700     ACCEPT AUD-HORA FROM TIME.
+028800*
+028900     WRITE AUD-REGISTRO.
+029000*
+029100     IF NOT WK-FS-AUDITLOG = "00"
+029200         DISPLAY "ERRO AO GRAVAR AUDITORIA DO CLIENTE "
+029300                 CLI-NUMERO " - FILE STATUS " WK-FS-AUDITLOG
+029400     END-IF.
+029500*
+029600 6000-GRAVAR-AUDITORIA-AJUSTE-EXIT.
+029700     EXIT.
+029800*
+029900 8000-FINALIZAR.
+030000*----------------------------------------------------------------
+030100*    FECHA OS ARQUIVOS ABERTOS PELO PROGRAMA.
+030200*----------------------------------------------------------------
+030300     CLOSE CLIENTES-MASTER.
+030400     CLOSE ARQUIVO-AUDITORIA.
+030500*
+030600 8000-FINALIZAR-EXIT.
+030700     EXIT.
+030800*
+030900 9999-FIM.
+031000     STOP RUN.
