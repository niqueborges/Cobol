@@ -0,0 +1,455 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     ATUALIZAR-SALDO-BATCH.
+000300 AUTHOR.         EQUIPE DE CONTAS CORRENTES.
+000400 INSTALLATION.   DEPARTAMENTO DE SISTEMAS.
+000500 DATE-WRITTEN.   2026-08-08.
+000600 DATE-COMPILED.  2026-08-08.
+000700*
+000800*----------------------------------------------------------------
+000900*    DRIVER BATCH NOTURNO: LE O ARQUIVO DE MOVIMENTOS DO DIA
+001000*    (MOVDIA) E, PARA CADA MOVIMENTO, LOCALIZA O CLIENTE NO
+001100*    ARQUIVO MESTRE (CLIMSTR) E CHAMA O MESMO SUBPROGRAMA
+001200*    APLICAR-MOVIMENTO USADO PELA TRANSACAO ONLINE
+001300*    ATUALIZAR-SALDO, PARA QUE TODA A CARTEIRA DE CLIENTES
+001400*    SEJA ATUALIZADA SEM INTERVENCAO DE OPERADOR.
+001500*
+001600*----------------------------------------------------------------
+001700*    HISTORICO DE ALTERACOES
+001800*----------------------------------------------------------------
+001900*    2026-08-08  EQC  VERSAO ORIGINAL.
+001910*    2026-08-08  EQC  PASSA A GRAVAR CHECKPOINT NO ARQUIVO
+001920*                     RESTART A CADA CLIENTE PROCESSADO E A
+001930*                     RETOMAR UMA EXECUCAO INTERROMPIDA A
+001940*                     PARTIR DO ULTIMO CLIENTE CONCLUIDO.
+001950*    2026-08-08  EQC  MOVIMENTO QUE EXCEDE O LIMITE DE CREDITO
+001960*                     DO CLIENTE PASSA A SER REJEITADO E
+001970*                     REGISTRADO NO DIARIO DE AUDITORIA, EM VEZ
+001980*                     DE SER SOMADO AO SALDO.
+002000*----------------------------------------------------------------
+002100*
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER.    IBM-370.
+002500 OBJECT-COMPUTER.    IBM-370.
+002600*
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT ARQUIVO-MOVIMENTOS ASSIGN TO "MOVDIA"
+003000         ORGANIZATION IS SEQUENTIAL
+003100         ACCESS MODE IS SEQUENTIAL
+003200         FILE STATUS IS WK-FS-MOVDIA.
+003300*
+003400     SELECT CLIENTES-MASTER ASSIGN TO "CLIMSTR"
+003500         ORGANIZATION IS INDEXED
+003600         ACCESS MODE IS RANDOM
+003700         RECORD KEY IS CLI-NUMERO
+003800         FILE STATUS IS WK-FS-CLIMSTR.
+003900*
+004000     SELECT ARQUIVO-AUDITORIA ASSIGN TO "AUDITLOG"
+004100         ORGANIZATION IS SEQUENTIAL
+004200         ACCESS MODE IS SEQUENTIAL
+004300         FILE STATUS IS WK-FS-AUDITLOG.
+004310*
+004320     SELECT ARQUIVO-RESTART ASSIGN TO "RESTART"
+004330         ORGANIZATION IS SEQUENTIAL
+004340         ACCESS MODE IS SEQUENTIAL
+004350         FILE STATUS IS WK-FS-RESTART.
+004400*
+004500 DATA DIVISION.
+004600 FILE SECTION.
+004700 FD  ARQUIVO-MOVIMENTOS
+004800     LABEL RECORDS ARE STANDARD.
+004900     COPY MOVREC.
+005000*
+005100 FD  CLIENTES-MASTER
+005200     LABEL RECORDS ARE STANDARD.
+005300     COPY CLIREC.
+005400*
+005500 FD  ARQUIVO-AUDITORIA
+005600     LABEL RECORDS ARE STANDARD.
+005700     COPY AUDREC.
+005750*
+005760 FD  ARQUIVO-RESTART
+005770     LABEL RECORDS ARE STANDARD.
+005780     COPY CHKREC.
+005800*
+005900 WORKING-STORAGE SECTION.
+006000*
+006100 77  WK-FS-MOVDIA            PIC X(02) VALUE "00".
+006200 77  WK-FS-CLIMSTR           PIC X(02) VALUE "00".
+006300     88  WK-FS-OK                       VALUE "00".
+006400 77  WK-FS-AUDITLOG          PIC X(02) VALUE "00".
+006410 77  WK-FS-RESTART           PIC X(02) VALUE "00".
+006420     88  WK-FS-RESTART-OK               VALUE "00".
+006430     88  WK-FS-RESTART-INEXISTENTE      VALUE "35".
+006500*
+006600 77  WK-SW-FIM-MOVIMENTOS    PIC X(01) VALUE "N".
+006700     88  WK-FIM-MOVIMENTOS               VALUE "S".
+006710*
+006720 77  WK-SW-RETOMAR           PIC X(01) VALUE "N".
+006730     88  WK-RETOMAR-EXECUCAO             VALUE "S".
+006740*
+006750 77  WK-ULT-CLIENTE-CHECKPOINT   PIC 9(09) VALUE ZERO.
+006760 77  WK-ULT-SEQUENCIA-CHECKPOINT PIC 9(09) VALUE ZERO.
+006800*
+006900     COPY MOVRSLT.
+007000*
+007100 77  WK-QT-MOVIMENTOS-LIDOS      PIC 9(07) COMP VALUE ZERO.
+007200 77  WK-QT-MOVIMENTOS-APLICADOS  PIC 9(07) COMP VALUE ZERO.
+007250 77  WK-QT-MOVIMENTOS-REJEITADOS PIC 9(07) COMP VALUE ZERO.
+007300 77  WK-QT-CLIENTES-NAO-ACHADOS  PIC 9(07) COMP VALUE ZERO.
+007400*
+007500 PROCEDURE DIVISION.
+007600*
+007700 0000-MAINLINE.
+007800     PERFORM 1000-INICIALIZAR
+007900         THRU 1000-INICIALIZAR-EXIT.
+008000*
+008100     PERFORM 2000-PROCESSAR-MOVIMENTO
+008200         THRU 2000-PROCESSAR-MOVIMENTO-EXIT
+008300         UNTIL WK-FIM-MOVIMENTOS.
+008400*
+008500     PERFORM 8000-FINALIZAR
+008600         THRU 8000-FINALIZAR-EXIT.
+008700*
+008800     GO TO 9999-FIM.
+008900*
+009000 1000-INICIALIZAR.
+009100*----------------------------------------------------------------
+009200*    ABRE OS ARQUIVOS DO PROCESSAMENTO NOTURNO, VERIFICA SE HA
+009250*    UM CHECKPOINT DE UMA EXECUCAO ANTERIOR INTERROMPIDA E LE O
+009300*    PRIMEIRO MOVIMENTO A SER PROCESSADO NESTA EXECUCAO.
+009400*----------------------------------------------------------------
+009500     OPEN INPUT ARQUIVO-MOVIMENTOS.
+009600     OPEN I-O   CLIENTES-MASTER.
+009700     OPEN EXTEND ARQUIVO-AUDITORIA.
+009800*
+009810     PERFORM 1100-VERIFICAR-CHECKPOINT
+009820         THRU 1100-VERIFICAR-CHECKPOINT-EXIT.
+009830*
+009900     PERFORM 2100-LER-MOVIMENTO
+010000         THRU 2100-LER-MOVIMENTO-EXIT.
+010010*
+010020     IF WK-RETOMAR-EXECUCAO
+010030         DISPLAY "RETOMANDO EXECUCAO APOS O CLIENTE "
+010040                 WK-ULT-CLIENTE-CHECKPOINT
+010050         PERFORM 1200-AVANCAR-ATE-CHECKPOINT
+010060             THRU 1200-AVANCAR-ATE-CHECKPOINT-EXIT
+010070     END-IF.
+010100*
+010200 1000-INICIALIZAR-EXIT.
+010300     EXIT.
+010310*
+010320 1100-VERIFICAR-CHECKPOINT.
+010330*----------------------------------------------------------------
+010340*    TENTA ABRIR O ARQUIVO DE RESTART DE UMA EXECUCAO ANTERIOR.
+010350*    SE EXISTIR E ESTIVER MARCADO COMO EM ANDAMENTO, A EXECUCAO
+010360*    ANTERIOR FOI INTERROMPIDA E ESTA DEVE SER RETOMADA A PARTIR
+010370*    DO ULTIMO MOVIMENTO CONCLUIDO (POR SEQUENCIA, NAO POR
+010371*    CLIENTE, POIS UM CLIENTE PODE TER MAIS DE UM MOVIMENTO NO
+010372*    ARQUIVO DO DIA).
+010380*----------------------------------------------------------------
+010390     OPEN INPUT ARQUIVO-RESTART.
+010400*
+010410     IF WK-FS-RESTART-OK
+010420         READ ARQUIVO-RESTART
+010430             AT END
+010440                 CONTINUE
+010450             NOT AT END
+010460                 IF CHK-EM-ANDAMENTO
+010470                     MOVE CHK-ULT-CLIENTE
+010480                         TO WK-ULT-CLIENTE-CHECKPOINT
+010481                     MOVE CHK-ULT-SEQUENCIA
+010482                         TO WK-ULT-SEQUENCIA-CHECKPOINT
+010490                     SET WK-RETOMAR-EXECUCAO TO TRUE
+010500                 END-IF
+010510         END-READ
+010520         CLOSE ARQUIVO-RESTART
+010530     END-IF.
+010540*
+010550 1100-VERIFICAR-CHECKPOINT-EXIT.
+010560     EXIT.
+010570*
+010580 1200-AVANCAR-ATE-CHECKPOINT.
+010590*----------------------------------------------------------------
+010600*    DESCARTA OS MOVIMENTOS JA PROCESSADOS NA EXECUCAO ANTERIOR,
+010610*    COMPARANDO A QUANTIDADE DE MOVIMENTOS LIDOS NESTA EXECUCAO
+010620*    COM A SEQUENCIA DO ULTIMO MOVIMENTO CONCLUIDO NO CHECKPOINT
+010621*    (E NAO O NUMERO DO CLIENTE, PARA NAO PULAR UM SEGUNDO
+010622*    MOVIMENTO DO MESMO CLIENTE QUE AINDA NAO TENHA SIDO
+010623*    APLICADO NA EXECUCAO INTERROMPIDA).
+010630*----------------------------------------------------------------
+010640     PERFORM 2100-LER-MOVIMENTO
+010650         THRU 2100-LER-MOVIMENTO-EXIT
+010660         UNTIL WK-FIM-MOVIMENTOS
+010670            OR WK-QT-MOVIMENTOS-LIDOS
+010671               > WK-ULT-SEQUENCIA-CHECKPOINT.
+010680*
+010690 1200-AVANCAR-ATE-CHECKPOINT-EXIT.
+010700     EXIT.
+010710*
+010720 2000-PROCESSAR-MOVIMENTO.
+010730*----------------------------------------------------------------
+010740*    LOCALIZA O CLIENTE DO MOVIMENTO CORRENTE, APLICA O
+010750*    MOVIMENTO ATRAVES DO SUBPROGRAMA APLICAR-MOVIMENTO, GRAVA
+010760*    O DIARIO DE AUDITORIA E LE O PROXIMO MOVIMENTO.
+010770*----------------------------------------------------------------
+010780     MOVE MOV-CLI-NUMERO TO CLI-NUMERO.
+010790     READ CLIENTES-MASTER
+010800         INVALID KEY
+010810             DISPLAY "CLIENTE " MOV-CLI-NUMERO
+010820                     " NAO ENCONTRADO - MOVIMENTO IGNORADO."
+010830             ADD 1 TO WK-QT-CLIENTES-NAO-ACHADOS
+010835             PERFORM 4300-GRAVAR-AUDITORIA-NAO-ENCONTRADO
+010836                 THRU 4300-GRAVAR-AUDITORIA-NAO-ENCONTRADO-EXIT
+010840     END-READ.
+010850*
+010860     IF WK-FS-OK
+010870         PERFORM 3000-APLICAR-E-GRAVAR
+010880             THRU 3000-APLICAR-E-GRAVAR-EXIT
+010885     ELSE
+010886         PERFORM 5000-GRAVAR-CHECKPOINT
+010887             THRU 5000-GRAVAR-CHECKPOINT-EXIT
+010890     END-IF.
+010900*
+010910     PERFORM 2100-LER-MOVIMENTO
+010920         THRU 2100-LER-MOVIMENTO-EXIT.
+010930*
+010940 2000-PROCESSAR-MOVIMENTO-EXIT.
+010950     EXIT.
+010960*
+010970 2100-LER-MOVIMENTO.
+010980*----------------------------------------------------------------
+010990*    LE UM REGISTRO DO ARQUIVO DE MOVIMENTOS DO DIA.
+011000*----------------------------------------------------------------
+011010     READ ARQUIVO-MOVIMENTOS
+011020         AT END
+011030             SET WK-FIM-MOVIMENTOS TO TRUE
+011040         NOT AT END
+011050             ADD 1 TO WK-QT-MOVIMENTOS-LIDOS
+011060     END-READ.
+011070*
+011080 2100-LER-MOVIMENTO-EXIT.
+011090     EXIT.
+011100*
+011110 3000-APLICAR-E-GRAVAR.
+011120*----------------------------------------------------------------
+011130*    APLICA O MOVIMENTO CONTRA O CLIENTE JA LIDO E GRAVA O
+011140*    DIARIO DE AUDITORIA, REGRAVANDO O REGISTRO NO ARQUIVO
+011150*    MESTRE EM SEGUIDA COM A NOVA SEQUENCIA JA MARCADA EM
+011151*    CLI-ULT-SEQ-MOVIMENTO-LOTE.  SE O JOB CAIU ENTRE ESSA
+011152*    REWRITE E A GRAVACAO DO CHECKPOINT (5000), UM RESTART VOLTA
+011153*    A LER ESTE MESMO MOVIMENTO; A VERIFICACAO ABAIXO EVITA QUE
+011154*    ELE SEJA APLICADO (OU REJEITADO E AUDITADO) UMA SEGUNDA VEZ
+011155*    CONTRA O SALDO, PORQUE O PROPRIO REGISTRO DO CLIENTE JA
+011156*    DIZ QUE ESSA SEQUENCIA FOI PROCESSADA - AO CONTRARIO DO
+011157*    CHECKPOINT (CHKREC.CPY), QUE E REGRAVADO SEPARADAMENTE E
+011158*    PODE FICAR DEFASADO NUMA QUEDA NESSA JANELA.  UM CLIENTE
+011159*    CADASTRADO ANTES DESTE CAMPO EXISTIR TERA LIXO (NAO ZERO)
+011160*    NA AREA QUE ERA FILLER; A VERIFICACAO IS NUMERIC ABAIXO
+011161*    TRATA ESSE CASO COMO SEQUENCIA ZERO (NENHUM MOVIMENTO
+011162*    LOTE AINDA REGISTRADO), SEM EXIGIR CONVERSAO PREVIA DO
+011163*    ARQUIVO MESTRE.
+011164*----------------------------------------------------------------
+011165     IF CLI-ULT-SEQ-MOVIMENTO-LOTE IS NOT NUMERIC
+011166         MOVE ZERO TO CLI-ULT-SEQ-MOVIMENTO-LOTE
+011167     END-IF.
+011168     IF CLI-ULT-SEQ-MOVIMENTO-LOTE
+011169             IS NOT LESS THAN WK-QT-MOVIMENTOS-LIDOS
+011170         DISPLAY "MOVIMENTO " WK-QT-MOVIMENTOS-LIDOS
+011171                 " DO CLIENTE " CLI-NUMERO
+011172                 " JA HAVIA SIDO PROCESSADO NUMA EXECUCAO "
+011173                 "ANTERIOR - IGNORADO NESTE RESTART."
+011174     ELSE
+011175         CALL "APLICAR-MOVIMENTO" USING CLI-REGISTRO
+011176                                        MOV-VALOR
+011177                                        MOV-DATA
+011178                                        MOV-RESULTADO
+011179*
+011180         IF MOV-REJEITADO
+011181             PERFORM 4200-GRAVAR-AUDITORIA-REJEITADO
+011182                 THRU 4200-GRAVAR-AUDITORIA-REJEITADO-EXIT
+011183             DISPLAY "MOVIMENTO REJEITADO: EXCEDE O LIMITE DE "
+011184                     "CREDITO DO CLIENTE " CLI-NUMERO
+011185             ADD 1 TO WK-QT-MOVIMENTOS-REJEITADOS
+011186         ELSE
+011187             PERFORM 4000-GRAVAR-AUDITORIA-MOVIMENTO
+011188                 THRU 4000-GRAVAR-AUDITORIA-MOVIMENTO-EXIT
+011189*
+011190             IF MOV-JUROS-CALCULADO IS NOT EQUAL TO ZERO
+011191                 PERFORM 4100-GRAVAR-AUDITORIA-JUROS
+011192                     THRU 4100-GRAVAR-AUDITORIA-JUROS-EXIT
+011193             END-IF
+011194*
+011195             ADD 1 TO WK-QT-MOVIMENTOS-APLICADOS
+011196         END-IF
+011197*
+011198         MOVE WK-QT-MOVIMENTOS-LIDOS
+011199                                  TO CLI-ULT-SEQ-MOVIMENTO-LOTE
+011200         REWRITE CLI-REGISTRO
+011201             INVALID KEY
+011202                 DISPLAY "ERRO AO REGRAVAR O CLIENTE "
+011203                         CLI-NUMERO " NO ARQUIVO MESTRE."
+011204         END-REWRITE
+011205     END-IF.
+011206*
+011207     PERFORM 5000-GRAVAR-CHECKPOINT
+011208         THRU 5000-GRAVAR-CHECKPOINT-EXIT.
+011209*
+011210 3000-APLICAR-E-GRAVAR-EXIT.
+011211     EXIT.
+011212*
+011213 4000-GRAVAR-AUDITORIA-MOVIMENTO.
+011214*----------------------------------------------------------------
+011215*    GRAVA NO DIARIO DE AUDITORIA O MOVIMENTO QUE ACABOU DE SER
+011216*    SOMADO AO SALDO DO CLIENTE.
+011217*----------------------------------------------------------------
+011218     MOVE CLI-NUMERO           TO AUD-CLI-NUMERO.
+011219     SET AUD-EV-MOVIMENTO      TO TRUE.
+011220     MOVE MOV-VALOR            TO AUD-VALOR-EVENTO.
+011221     MOVE MOV-SALDO-ANTERIOR   TO AUD-SALDO-ANTERIOR.
+011222     MOVE MOV-SALDO-POS-MOVIMENTO
+011223                               TO AUD-SALDO-RESULTANTE.
+011224     MOVE "BATCH"              TO AUD-USUARIO.
+011225     MOVE SPACES               TO AUD-MOTIVO.
+011226*
+011227     PERFORM 4900-GRAVAR-REGISTRO-AUDITORIA
+011228         THRU 4900-GRAVAR-REGISTRO-AUDITORIA-EXIT.
+011229*
+011230 4000-GRAVAR-AUDITORIA-MOVIMENTO-EXIT.
+011231     EXIT.
+011232*
+011233 4100-GRAVAR-AUDITORIA-JUROS.
+011234*----------------------------------------------------------------
+011235*    GRAVA NO DIARIO DE AUDITORIA OS JUROS QUE ACABARAM DE SER
+011236*    DEBITADOS DO SALDO DO CLIENTE.
+011237*----------------------------------------------------------------
+011238     MOVE CLI-NUMERO           TO AUD-CLI-NUMERO.
+011239     SET AUD-EV-JUROS          TO TRUE.
+011240     MOVE MOV-JUROS-CALCULADO  TO AUD-VALOR-EVENTO.
+011241     MOVE MOV-SALDO-POS-MOVIMENTO
+011242                               TO AUD-SALDO-ANTERIOR.
+011243     MOVE CLI-SALDO            TO AUD-SALDO-RESULTANTE.
+011244     MOVE "BATCH"              TO AUD-USUARIO.
+011245     MOVE SPACES               TO AUD-MOTIVO.
+011246*
+011247     PERFORM 4900-GRAVAR-REGISTRO-AUDITORIA
+011248         THRU 4900-GRAVAR-REGISTRO-AUDITORIA-EXIT.
+011249*
+011250 4100-GRAVAR-AUDITORIA-JUROS-EXIT.
+011251     EXIT.
+011252*
+011253 4200-GRAVAR-AUDITORIA-REJEITADO.
+011254*----------------------------------------------------------------
+011255*    GRAVA NO DIARIO DE AUDITORIA UM MOVIMENTO REJEITADO POR
+011256*    EXCEDER O LIMITE DE CREDITO DO CLIENTE.
+011257*----------------------------------------------------------------
+011258     MOVE CLI-NUMERO           TO AUD-CLI-NUMERO.
+011259     SET AUD-EV-REJEITADO      TO TRUE.
+011260     MOVE MOV-VALOR            TO AUD-VALOR-EVENTO.
+011261     MOVE MOV-SALDO-ANTERIOR   TO AUD-SALDO-ANTERIOR.
+011262     MOVE MOV-SALDO-ANTERIOR   TO AUD-SALDO-RESULTANTE.
+011263     MOVE "BATCH"              TO AUD-USUARIO.
+011264     MOVE "EXCEDE O LIMITE DE CREDITO DO CLIENTE"
+011265                               TO AUD-MOTIVO.
+011266*
+011267     PERFORM 4900-GRAVAR-REGISTRO-AUDITORIA
+011268         THRU 4900-GRAVAR-REGISTRO-AUDITORIA-EXIT.
+011269*
+011270 4200-GRAVAR-AUDITORIA-REJEITADO-EXIT.
+011271     EXIT.
+011272*
+011273 4300-GRAVAR-AUDITORIA-NAO-ENCONTRADO.
+011274*----------------------------------------------------------------
+011275*    GRAVA NO DIARIO DE AUDITORIA UM MOVIMENTO CUJO CLIENTE NAO
+011276*    FOI ENCONTRADO NO ARQUIVO MESTRE, PARA QUE ELE NAO FIQUE
+011277*    INVISIVEL AO RELATORIO DE CONCILIACAO DO DIA.
+011278*----------------------------------------------------------------
+011279     MOVE MOV-CLI-NUMERO       TO AUD-CLI-NUMERO.
+011280     SET AUD-EV-REJEITADO      TO TRUE.
+011281     MOVE MOV-VALOR            TO AUD-VALOR-EVENTO.
+011282     MOVE ZERO                 TO AUD-SALDO-ANTERIOR.
+011283     MOVE ZERO                 TO AUD-SALDO-RESULTANTE.
+011284     MOVE "BATCH"              TO AUD-USUARIO.
+011285     MOVE "CLIENTE NAO ENCONTRADO"
+011286                               TO AUD-MOTIVO.
+011287*
+011288     PERFORM 4900-GRAVAR-REGISTRO-AUDITORIA
+011289         THRU 4900-GRAVAR-REGISTRO-AUDITORIA-EXIT.
+011290*
+011291 4300-GRAVAR-AUDITORIA-NAO-ENCONTRADO-EXIT.
+011292     EXIT.
+011293*
+011294 4900-GRAVAR-REGISTRO-AUDITORIA.
+011295*----------------------------------------------------------------
+011296*    CARIMBA DATA/HORA E GRAVA O REGISTRO DE AUDITORIA MONTADO
+011297*    PELO PARAGRAFO CHAMADOR.
+011298*----------------------------------------------------------------
+011299     ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+011300     ACCEPT AUD-HORA FROM TIME.
+011301*
+011302     WRITE AUD-REGISTRO.
+011303*
+011304     IF NOT WK-FS-AUDITLOG = "00"
+011305         DISPLAY "ERRO AO GRAVAR AUDITORIA DO CLIENTE "
+011306                 CLI-NUMERO " - FILE STATUS " WK-FS-AUDITLOG
+011307     END-IF.
+011308*
+011309 4900-GRAVAR-REGISTRO-AUDITORIA-EXIT.
+011310     EXIT.
+011311*
+011312 5000-GRAVAR-CHECKPOINT.
+011313*----------------------------------------------------------------
+011314*    GRAVA O PONTO DE CONTROLE APOS O CLIENTE CORRENTE TER SIDO
+011315*    ATUALIZADO E REGRAVADO COM SUCESSO, PARA QUE UMA EXECUCAO
+011316*    INTERROMPIDA POSSA SER RETOMADA A PARTIR DELE NA PROXIMA
+011317*    CHAMADA DO JOB, EM VEZ DE REPROCESSAR DESDE O INICIO.
+011318*----------------------------------------------------------------
+011319     MOVE CLI-NUMERO          TO CHK-ULT-CLIENTE.
+011320     MOVE WK-QT-MOVIMENTOS-LIDOS
+011321                              TO CHK-ULT-SEQUENCIA.
+011322     ACCEPT CHK-DATA-EXECUCAO FROM DATE YYYYMMDD.
+011323     ACCEPT CHK-HORA-EXECUCAO FROM TIME.
+011324     SET CHK-EM-ANDAMENTO     TO TRUE.
+011325*
+011326     OPEN OUTPUT ARQUIVO-RESTART.
+011327     WRITE CHK-REGISTRO.
+011328     CLOSE ARQUIVO-RESTART.
+011329*
+011330 5000-GRAVAR-CHECKPOINT-EXIT.
+011331     EXIT.
+011332*
+011333 8000-FINALIZAR.
+011334*----------------------------------------------------------------
+011335*    FECHA OS ARQUIVOS, GRAVA O CHECKPOINT FINAL COMO CONCLUIDO
+011336*    (PARA QUE A PROXIMA EXECUCAO NAO TENTE RETOMAR UM JOB QUE JA
+011337*    TERMINOU NORMALMENTE) E EMITE O RESUMO DA EXECUCAO NOTURNA.
+011338*----------------------------------------------------------------
+011339     MOVE CLI-NUMERO          TO CHK-ULT-CLIENTE.
+011340     MOVE WK-QT-MOVIMENTOS-LIDOS
+011341                              TO CHK-ULT-SEQUENCIA.
+011342     ACCEPT CHK-DATA-EXECUCAO FROM DATE YYYYMMDD.
+011343     ACCEPT CHK-HORA-EXECUCAO FROM TIME.
+011344     SET CHK-CONCLUIDO        TO TRUE.
+011345*
+011346     OPEN OUTPUT ARQUIVO-RESTART.
+011347     WRITE CHK-REGISTRO.
+011348     CLOSE ARQUIVO-RESTART.
+011349*
+011350     CLOSE ARQUIVO-MOVIMENTOS.
+011351     CLOSE CLIENTES-MASTER.
+011352     CLOSE ARQUIVO-AUDITORIA.
+011353*
+011354     DISPLAY "MOVIMENTOS LIDOS.......: " WK-QT-MOVIMENTOS-LIDOS.
+011355     DISPLAY "MOVIMENTOS APLICADOS...: "
+011356             WK-QT-MOVIMENTOS-APLICADOS.
+011357     DISPLAY "MOVIMENTOS REJEITADOS..: "
+011358             WK-QT-MOVIMENTOS-REJEITADOS.
+011359     DISPLAY "CLIENTES NAO ENCONTRADOS: "
+011360             WK-QT-CLIENTES-NAO-ACHADOS.
+011361*
+011362 8000-FINALIZAR-EXIT.
+011363     EXIT.
+011364*
+011365 9999-FIM.
+011366     STOP RUN.
