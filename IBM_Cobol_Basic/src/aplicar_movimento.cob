@@ -0,0 +1,145 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     APLICAR-MOVIMENTO.
+000300 AUTHOR.         EQUIPE DE CONTAS CORRENTES.
+000400 INSTALLATION.   DEPARTAMENTO DE SISTEMAS.
+000500 DATE-WRITTEN.   2026-08-08.
+000600 DATE-COMPILED.  2026-08-08.
+000700*
+000800*----------------------------------------------------------------
+000900*    SUBPROGRAMA QUE CONCENTRA A LOGICA DE POSTAGEM DE UM
+001000*    MOVIMENTO CONTRA O SALDO DE UM CLIENTE (SOMA O MOVIMENTO,
+001100*    CALCULA JUROS QUANDO O SALDO FICA NEGATIVO E ATUALIZA A
+001200*    DATA DO ULTIMO MOVIMENTO), PARA QUE ATUALIZAR-SALDO
+001300*    (ONLINE) E ATUALIZAR-SALDO-BATCH (NOTURNO) APLIQUEM
+001400*    EXATAMENTE A MESMA REGRA EM VEZ DE CADA UM TER A SUA
+001500*    PROPRIA COPIA DA LOGICA.
+001600*
+001700*    O CHAMADOR E RESPONSAVEL POR VALIDAR O MOVIMENTO (FORMATO
+001800*    E FAIXA) E POR GRAVAR O REGISTRO DE AUDITORIA A PARTIR DO
+001900*    RESULTADO DEVOLVIDO EM MOV-RESULTADO.
+002000*
+002100*----------------------------------------------------------------
+002200*    HISTORICO DE ALTERACOES
+002300*----------------------------------------------------------------
+002400*    2026-08-08  EQC  VERSAO ORIGINAL - EXTRAIDA DE
+002500*                     ATUALIZAR-SALDO PARA SER REUTILIZADA
+002600*                     PELO DRIVER BATCH NOTURNO.
+002620*    2026-08-08  EQC  1000-VERIFICAR-LIMITE PASSA A REJEITAR O
+002630*                     MOVIMENTO QUANDO O SALDO PROJETADO
+002640*                     ULTRAPASSA O LIMITE DE CREDITO DO CLIENTE.
+002700*----------------------------------------------------------------
+002800*
+002900 ENVIRONMENT DIVISION.
+003000 CONFIGURATION SECTION.
+003100 SOURCE-COMPUTER.    IBM-370.
+003200 OBJECT-COMPUTER.    IBM-370.
+003300*
+003400 DATA DIVISION.
+003500 WORKING-STORAGE SECTION.
+003600*
+003700     COPY TXJUROS.
+003800*
+003900 77  WK-INDICE-FAIXA         PIC 9(01) COMP VALUE 1.
+003950 77  WK-SALDO-PROJETADO      PIC S9(09)V99 COMP-3 VALUE ZERO.
+004000*
+004100 LINKAGE SECTION.
+004200*
+004300     COPY CLIREC.
+004400*
+004500 01  LK-MOV-VALOR            PIC S9(09)V99 COMP-3.
+004600 01  LK-DATA-MOVIMENTO       PIC 9(08).
+004700*
+004800     COPY MOVRSLT.
+004900*
+005000 PROCEDURE DIVISION USING CLI-REGISTRO
+005100                          LK-MOV-VALOR
+005200                          LK-DATA-MOVIMENTO
+005300                          MOV-RESULTADO.
+005400*
+005500 0000-MAINLINE.
+005600     PERFORM 1000-VERIFICAR-LIMITE
+005700         THRU 1000-VERIFICAR-LIMITE-EXIT.
+005800*
+005900     IF MOV-APLICADO
+006000         PERFORM 2000-APLICAR-MOVIMENTO
+006100             THRU 2000-APLICAR-MOVIMENTO-EXIT
+006200     END-IF.
+006300*
+006400     GO TO 9999-FIM.
+006500*
+006600 1000-VERIFICAR-LIMITE.
+006700*----------------------------------------------------------------
+006800*    PROJETA O SALDO RESULTANTE DO MOVIMENTO E REJEITA-O SE ISSO
+006900*    LEVAR O CLIENTE A FICAR DEVEDOR ALEM DO SEU LIMITE DE
+006950*    CREDITO CADASTRADO (CLI-LIMITE-CREDITO).
+007000*----------------------------------------------------------------
+007100     MOVE CLI-SALDO TO MOV-SALDO-ANTERIOR.
+007110*
+007120     COMPUTE WK-SALDO-PROJETADO = CLI-SALDO + LK-MOV-VALOR.
+007130*
+007140     IF WK-SALDO-PROJETADO IS LESS THAN ZERO
+007150        AND WK-SALDO-PROJETADO < (CLI-LIMITE-CREDITO * -1)
+007160         SET MOV-REJEITADO TO TRUE
+007170         MOVE CLI-SALDO TO MOV-SALDO-POS-MOVIMENTO
+007180         MOVE ZERO      TO MOV-JUROS-CALCULADO
+007190     ELSE
+007200         SET MOV-APLICADO TO TRUE
+007210     END-IF.
+007300*
+007400 1000-VERIFICAR-LIMITE-EXIT.
+007500     EXIT.
+007600*
+007700 2000-APLICAR-MOVIMENTO.
+007800*----------------------------------------------------------------
+007900*    SOMA O MOVIMENTO AO SALDO, CALCULA JUROS SE NECESSARIO E
+008000*    ATUALIZA A DATA DO ULTIMO MOVIMENTO DO CLIENTE.
+008100*----------------------------------------------------------------
+008200     ADD LK-MOV-VALOR TO CLI-SALDO.
+008300     MOVE CLI-SALDO TO MOV-SALDO-POS-MOVIMENTO.
+008400     MOVE ZERO TO MOV-JUROS-CALCULADO.
+008500*
+008600     IF CLI-SALDO IS LESS THAN ZERO
+008700         PERFORM 3000-CALCULAR-JUROS
+008800             THRU 3000-CALCULAR-JUROS-EXIT
+008900     END-IF.
+009000*
+009100     MOVE LK-DATA-MOVIMENTO TO CLI-DATA-ULT-MOVIMENTO.
+009200*
+009300 2000-APLICAR-MOVIMENTO-EXIT.
+009400     EXIT.
+009500*
+009600 3000-CALCULAR-JUROS.
+009700*----------------------------------------------------------------
+009800*    APLICA JUROS SOBRE O SALDO DEVEDOR, PESQUISANDO A TAXA
+009900*    MENSAL CORRESPONDENTE NA TABELA TX-TABELA-JUROS (FAIXAS
+010000*    CRESCENTES DE SEVERIDADE, COPY TXJUROS) E DEBITANDO O
+010100*    VALOR CALCULADO DIRETO NO SALDO DO CLIENTE.
+010200*----------------------------------------------------------------
+010300     MOVE 1 TO WK-INDICE-FAIXA.
+010400     PERFORM 3100-LOCALIZAR-FAIXA
+010500         THRU 3100-LOCALIZAR-FAIXA-EXIT
+010600         VARYING WK-INDICE-FAIXA FROM 1 BY 1
+010700         UNTIL WK-INDICE-FAIXA >= 3
+010800            OR CLI-SALDO >= TX-LIMITE-FAIXA (WK-INDICE-FAIXA).
+010900*
+011000     COMPUTE MOV-JUROS-CALCULADO ROUNDED =
+011100             CLI-SALDO * TX-TAXA-MENSAL (WK-INDICE-FAIXA) * -1.
+011200*
+011300     SUBTRACT MOV-JUROS-CALCULADO FROM CLI-SALDO.
+011400*
+011500 3000-CALCULAR-JUROS-EXIT.
+011600     EXIT.
+011700*
+011800 3100-LOCALIZAR-FAIXA.
+011900*----------------------------------------------------------------
+012000*    CORPO VAZIO: O PERFORM ... VARYING ... UNTIL, ACIMA, FAZ A
+012100*    PESQUISA NA TABELA APENAS AVALIANDO A CONDICAO DE PARADA A
+012200*    CADA FAIXA.
+012300*----------------------------------------------------------------
+012400     CONTINUE.
+012500*
+012600 3100-LOCALIZAR-FAIXA-EXIT.
+012700     EXIT.
+012800*
+012900 9999-FIM.
+013000     EXIT PROGRAM.
