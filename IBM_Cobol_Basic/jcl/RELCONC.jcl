@@ -0,0 +1,16 @@
+//RELCONC  JOB (CONTAS),'CONCILIACAO DIARIA',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* RELATORIO DE CONCILIACAO DIARIA.
+//* LE O DIARIO DE AUDITORIA (AUDITLOG) PRODUZIDO PELA ATUALIZACAO
+//* DE SALDO (ONLINE E NOTURNA) E EMITE OS TOTAIS DE CONTROLE DO
+//* DIA E A RELACAO DE CLIENTES QUE FICARAM COM SALDO NEGATIVO.
+//* DEVE SER EXECUTADO APOS O JOB ATLZBAT.
+//*-------------------------------------------------------------
+//RELCONC  EXEC PGM=RELATORIO-CONCILIACAO
+//STEPLIB  DD DSN=CONTAS.CORRENTE.LOADLIB,DISP=SHR
+//AUDITLOG DD DSN=CONTAS.CORRENTE.AUDITORIA.DIARIO,DISP=SHR
+//RELDIA   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//
