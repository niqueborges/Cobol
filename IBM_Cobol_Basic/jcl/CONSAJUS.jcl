@@ -0,0 +1,16 @@
+//CONSAJUS JOB (CONTAS),'CONSULTA/AJUSTE DE SALDO',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* TRANSACAO ONLINE DE CONSULTA DE SALDO, COM OPCAO DE AJUSTE
+//* MANUAL POR SUPERVISOR.  O AJUSTE E GRAVADO NO DIARIO DE
+//* AUDITORIA (AUDITLOG) COM A MATRICULA DO SUPERVISOR E O MOTIVO
+//* INFORMADO.
+//*-------------------------------------------------------------
+//CONSAJUS EXEC PGM=CONSULTA-AJUSTE-SALDO
+//STEPLIB  DD DSN=CONTAS.CORRENTE.LOADLIB,DISP=SHR
+//CLIMSTR  DD DSN=CONTAS.CORRENTE.CLIENTES.MASTER,DISP=SHR
+//AUDITLOG DD DSN=CONTAS.CORRENTE.AUDITORIA.DIARIO,
+//            DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//
