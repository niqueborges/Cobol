@@ -0,0 +1,24 @@
+//ATLZBAT  JOB (CONTAS),'ATLZ SALDO NOTURNO',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* PROCESSAMENTO NOTURNO DO SALDO DE CLIENTES.
+//* LE O ARQUIVO DE MOVIMENTOS DO DIA (MOVDIA) E ATUALIZA O
+//* SALDO DE CADA CLIENTE NO ARQUIVO MESTRE (CLIMSTR), GRAVANDO
+//* CADA EVENTO NO DIARIO DE AUDITORIA (AUDITLOG).
+//* O ARQUIVO RESTART GUARDA O PONTO DE CONTROLE DA EXECUCAO; SE O
+//* JOB FOR RESUBMETIDO APOS UMA INTERRUPCAO, O PROGRAMA RETOMA A
+//* PARTIR DO ULTIMO CLIENTE CONCLUIDO EM VEZ DE REPROCESSAR TUDO.
+//*-------------------------------------------------------------
+//ATLZSALD EXEC PGM=ATUALIZAR-SALDO-BATCH
+//STEPLIB  DD DSN=CONTAS.CORRENTE.LOADLIB,DISP=SHR
+//MOVDIA   DD DSN=CONTAS.CORRENTE.MOVDIA.GDIARIO,DISP=SHR
+//CLIMSTR  DD DSN=CONTAS.CORRENTE.CLIENTES.MASTER,DISP=SHR
+//AUDITLOG DD DSN=CONTAS.CORRENTE.AUDITORIA.DIARIO,
+//            DISP=MOD
+//RESTART  DD DSN=CONTAS.CORRENTE.ATLZSALD.RESTART,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//
